@@ -0,0 +1,49 @@
+      ******************************************************************
+      * DCLGEN TABLE(EAD703.FUNCIONARIOS_HIST)                         *
+      *        LIBRARY(GR.EAD703.BOOKLIB(BOOKHIST))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DB2H-)                                            *
+      *        STRUCTURE(REG-FUNCIONARIOS-HIST)                        *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EAD703.FUNCIONARIOS_HIST TABLE
+           ( CODFUN                         CHAR(4) NOT NULL,
+             CAMPOHIST                      CHAR(15) NOT NULL,
+             VALORANTHIST                   VARCHAR(30),
+             VALORNOVHIST                   VARCHAR(30),
+             USUARIOHIST                    CHAR(8) NOT NULL,
+             DATAHORAHIST                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EAD703.FUNCIONARIOS_HIST           *
+      ******************************************************************
+       01  REG-FUNCIONARIOS-HIST.
+      *                       CODFUN
+           10 DB2H-CODFUN          PIC X(4).
+      *                       CAMPOHIST
+           10 DB2H-CAMPOHIST       PIC X(15).
+           10 DB2H-VALORANTHIST.
+      *                       VALORANTHIST LENGTH
+              49 DB2H-VALORANTHIST-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       VALORANTHIST
+              49 DB2H-VALORANTHIST-TEXT
+                 PIC X(30).
+           10 DB2H-VALORNOVHIST.
+      *                       VALORNOVHIST LENGTH
+              49 DB2H-VALORNOVHIST-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       VALORNOVHIST
+              49 DB2H-VALORNOVHIST-TEXT
+                 PIC X(30).
+      *                       USUARIOHIST
+           10 DB2H-USUARIOHIST     PIC X(8).
+      *                       DATAHORAHIST
+           10 DB2H-DATAHORAHIST    PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
