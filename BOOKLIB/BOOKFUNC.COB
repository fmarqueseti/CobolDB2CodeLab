@@ -17,7 +17,12 @@
              DEPTOFUN                       CHAR(3) NOT NULL,
              ADMISSFUN                      DATE NOT NULL,
              IDADEFUN                       SMALLINT NOT NULL,
-             EMAILFUN                       VARCHAR(30)
+             EMAILFUN                       VARCHAR(30),
+             ATIVOFUN                       CHAR(1) NOT NULL,
+             DEMISSFUN                      DATE,
+             DATALTERFUN                    TIMESTAMP NOT NULL,
+             CPFFUN                         CHAR(11) NOT NULL,
+             DATANASCFUN                    DATE NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE EAD703.FUNCIONARIOS                *
@@ -46,6 +51,16 @@
       *                       EMAILFUN
               49 DB2-EMAILFUN-TEXT
                  PIC X(30).
+      *                       ATIVOFUN
+           10 DB2-ATIVOFUN         PIC X(1).
+      *                       DEMISSFUN
+           10 DB2-DEMISSFUN        PIC X(10).
+      *                       DATALTERFUN
+           10 DB2-DATALTERFUN      PIC X(26).
+      *                       CPFFUN
+           10 DB2-CPFFUN           PIC X(11).
+      *                       DATANASCFUN
+           10 DB2-DATANASCFUN      PIC X(10).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
       ******************************************************************
