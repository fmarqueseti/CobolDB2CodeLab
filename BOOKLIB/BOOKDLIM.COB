@@ -0,0 +1,27 @@
+      ******************************************************************
+      * DCLGEN TABLE(EAD703.DEPARTAMENTOS_LIMITE)                      *
+      *        LIBRARY(GR.EAD703.BOOKLIB(BOOKDLIM))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DB2L-)                                            *
+      *        STRUCTURE(REG-DEPARTAMENTOS-LIMITE)                     *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EAD703.DEPARTAMENTOS_LIMITE TABLE
+           ( CODDEPTO                       CHAR(3) NOT NULL,
+             QTDEMAXFUN                     SMALLINT NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EAD703.DEPARTAMENTOS_LIMITE        *
+      ******************************************************************
+       01  REG-DEPARTAMENTOS-LIMITE.
+      *                       CODDEPTO
+           10 DB2L-CODDEPTO        PIC X(3).
+      *                       QTDEMAXFUN
+           10 DB2L-QTDEMAXFUN      PIC S9(4) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
