@@ -36,16 +36,38 @@
                          DEPTOFUN,
                          ADMISSFUN,
                          IDADEFUN,
-                         EMAILFUN
+                         EMAILFUN,
+                         ATIVOFUN
 
                        FROM EAD703.FUNCIONARIOS
+                       WHERE  (DEPTOFUN = :WK-DEPTOFUN-FILTRO
+                               OR :WK-DEPTOFUN-FILTRO = '   ')
+                         AND  SALARIOFUN BETWEEN :WK-SALARIO-MINIMO
+                                             AND :WK-SALARIO-MAXIMO
                        ORDER BY CODFUN
+                       WITH UR
            END-EXEC.
       *
        77  WK-INDICATOR-EMAIL PIC S9(4) COMP VALUE ZEROES.
        77  WK-SALARIO-EDIT    PIC ZZZ.ZZ9,99 VALUE ZEROES.
        77  WK-IDADE-EDIT      PIC ZZZ9       VALUE ZEROES.
        77  WK-SQLCODE-EDIT    PIC -999       VALUE ZEROES.
+       77  WK-DEPTOFUN-FILTRO PIC X(3)             VALUE SPACES.
+       77  WK-SALARIO-MINIMO  PIC S9(6)V9(2) COMP-3 VALUE ZEROES.
+       77  WK-SALARIO-MAXIMO  PIC S9(6)V9(2) COMP-3 VALUE 999999,99.
+       77  WK-DATA-EXECUCAO   PIC X(10)      VALUE SPACES.
+       77  WK-LINHA-CONT      PIC S9(4) USAGE COMP  VALUE ZEROES.
+       77  WK-LINHAS-POR-PAGINA
+                              PIC S9(4) USAGE COMP  VALUE 20.
+       77  WK-PAGINA-CONT     PIC S9(4) USAGE COMP  VALUE ZEROES.
+       77  WK-PAGINA-EDIT     PIC ZZ9               VALUE ZEROES.
+       77  WK-TOTAL-FUNC      PIC S9(8) USAGE COMP  VALUE ZEROES.
+       77  WK-TOTAL-EDIT      PIC ZZZ.ZZ9           VALUE ZEROES.
+      *
+       01  WK-ACCEPT-FILTRO.
+           05 WK-DEPTOFUN-ACCEPT   PIC X(3)    VALUE SPACES.
+           05 WK-SALMIN-ACCEPT     PIC 9(6)V99 VALUE ZEROES.
+           05 WK-SALMAX-ACCEPT     PIC 9(6)V99 VALUE 999999,99.
       *
        PROCEDURE DIVISION.
        000-PRINCIPAL SECTION.
@@ -57,6 +79,21 @@
       ******************************************************************
        100-INICIAR SECTION.
        101-INICIAR.
+           ACCEPT WK-ACCEPT-FILTRO FROM SYSIN.
+      *
+           MOVE WK-DEPTOFUN-ACCEPT TO WK-DEPTOFUN-FILTRO.
+           MOVE WK-SALMIN-ACCEPT   TO WK-SALARIO-MINIMO.
+      *
+           IF WK-SALMAX-ACCEPT = ZEROES
+               MOVE 999999,99 TO WK-SALARIO-MAXIMO
+           ELSE
+               MOVE WK-SALMAX-ACCEPT TO WK-SALARIO-MAXIMO
+           END-IF.
+      *
+           EXEC SQL
+               SET :WK-DATA-EXECUCAO = CURRENT DATE
+           END-EXEC.
+      *
            EXEC SQL
                OPEN FUNCTEMP
            END-EXEC.
@@ -74,20 +111,40 @@
                    MOVE 12 TO RETURN-CODE
                    GOBACK
            END-EVALUATE.
+      ******************************************************************
+       102-IMPRIME-CABECALHO.
+           ADD 1 TO WK-PAGINA-CONT.
+           MOVE WK-PAGINA-CONT TO WK-PAGINA-EDIT.
+      *
+           DISPLAY ' '.
+           DISPLAY 'RELACAO DE FUNCIONARIOS'
+                   '                    DATA: ' WK-DATA-EXECUCAO
+                   '  PAGINA: ' WK-PAGINA-EDIT.
+           DISPLAY '========================================'
+                   '========================================'.
+           DISPLAY 'CODIGO NOME                           '
+                   'SALARIO      DEPTO ADMISSAO   IDADE SIT EMAIL'.
+           DISPLAY '----------------------------------------'
+                   '----------------------------------------'.
+      *
+           MOVE ZEROES TO WK-LINHA-CONT.
       ******************************************************************
        200-PROCESSAR SECTION.
        201-PROCESSAR.
            MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.
            MOVE DB2-IDADEFUN   TO WK-IDADE-EDIT.
       *
-           DISPLAY 'CODIGO       : ' DB2-CODFUN.
-           DISPLAY 'NOME         : ' DB2-NOMEFUN-TEXT.
-           DISPLAY 'SALARIO      : ' WK-SALARIO-EDIT.
-           DISPLAY 'DEPARTAMENTO : ' DB2-DEPTOFUN.
-           DISPLAY 'ADMISSAO     : ' DB2-ADMISSFUN.
-           DISPLAY 'IDADE        : ' WK-IDADE-EDIT.
-           DISPLAY 'EMAIL        : ' DB2-EMAILFUN-TEXT.
-           DISPLAY '****************************************'.
+           IF WK-LINHA-CONT = 0 OR WK-LINHA-CONT >= WK-LINHAS-POR-PAGINA
+               PERFORM 102-IMPRIME-CABECALHO
+           END-IF.
+      *
+           DISPLAY DB2-CODFUN ' ' DB2-NOMEFUN-TEXT ' '
+                   WK-SALARIO-EDIT ' ' DB2-DEPTOFUN ' '
+                   DB2-ADMISSFUN ' ' WK-IDADE-EDIT ' '
+                   DB2-ATIVOFUN '   ' DB2-EMAILFUN-TEXT.
+      *
+           ADD 1 TO WK-LINHA-CONT.
+           ADD 1 TO WK-TOTAL-FUNC.
       *
            PERFORM 301-LER-FUNCIONARIOS.
       ******************************************************************
@@ -103,7 +160,8 @@
                         :DB2-DEPTOFUN,
                         :DB2-ADMISSFUN,
                         :DB2-IDADEFUN,
-                        :DB2-EMAILFUN :WK-INDICATOR-EMAIL
+                        :DB2-EMAILFUN :WK-INDICATOR-EMAIL,
+                        :DB2-ATIVOFUN
            END-EXEC.
       *
            IF WK-INDICATOR-EMAIL = -1
@@ -126,6 +184,12 @@
       ******************************************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
+           MOVE WK-TOTAL-FUNC TO WK-TOTAL-EDIT.
+      *
+           DISPLAY '----------------------------------------'
+                   '----------------------------------------'.
+           DISPLAY 'TOTAL DE FUNCIONARIOS LISTADOS: ' WK-TOTAL-EDIT.
+      *
            EXEC SQL
                CLOSE FUNCTEMP
            END-EXEC.
