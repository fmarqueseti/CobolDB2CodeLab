@@ -0,0 +1,193 @@
+      ******************************************************************
+      * DATA     : 2025-03-07                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : ATUALIZACAO ANUAL DA IDADE DOS FUNCIONARIOS A       *
+      *            PARTIR DA DATA DE NASCIMENTO (DB2)                  *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN11.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE IDADETEMP CURSOR FOR
+                  SELECT CODFUN, DATANASCFUN, DATALTERFUN
+                      FROM EAD703.FUNCIONARIOS
+                      WHERE ATIVOFUN = 'A'
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT         PIC -999          VALUE ZEROES.
+       77  WK-CODFUN-ATUAL         PIC X(4)          VALUE SPACES.
+       77  WK-DATANASCFUN-ATUAL    PIC X(10)         VALUE SPACES.
+       77  WK-DATALTERFUN-ANTES    PIC X(26)         VALUE SPACES.
+       77  WK-DATA-ATUAL           PIC X(10)         VALUE SPACES.
+       77  WK-ANO-NASC             PIC 9(4)          VALUE ZEROES.
+       77  WK-MES-NASC             PIC 99            VALUE ZEROES.
+       77  WK-DIA-NASC             PIC 99            VALUE ZEROES.
+       77  WK-ANO-ATUAL            PIC 9(4)          VALUE ZEROES.
+       77  WK-MES-ATUAL            PIC 99            VALUE ZEROES.
+       77  WK-DIA-ATUAL            PIC 99            VALUE ZEROES.
+       77  WK-IDADE-NOVA           PIC S9(4) USAGE COMP VALUE ZEROES.
+       77  WK-IDADE-EDIT           PIC ZZZ9          VALUE ZEROES.
+       77  WK-CONTADOR-ATUALIZADO  PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CONTADOR-EDIT        PIC ZZZ.ZZ9        VALUE ZEROES.
+      *
+       01  WK-DATANASCFUN-DATA.
+           05 WK-DATANASCFUN-ANO   PIC X(4).
+           05 FILLER               PIC X.
+           05 WK-DATANASCFUN-MES   PIC X(2).
+           05 FILLER               PIC X.
+           05 WK-DATANASCFUN-DIA   PIC X(2).
+      *
+       01  WK-DATA-ATUAL-DATA.
+           05 WK-DATA-ATUAL-ANO    PIC X(4).
+           05 FILLER               PIC X.
+           05 WK-DATA-ATUAL-MES    PIC X(2).
+           05 FILLER               PIC X.
+           05 WK-DATA-ATUAL-DIA    PIC X(2).
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           DISPLAY 'ATUALIZACAO ANUAL DA IDADE DOS FUNCIONARIOS'.
+           DISPLAY '**********************************************'.
+      *
+           EXEC SQL
+               SET :WK-DATA-ATUAL = CURRENT DATE
+           END-EXEC.
+      *
+           MOVE WK-DATA-ATUAL TO WK-DATA-ATUAL-DATA.
+           MOVE WK-DATA-ATUAL-ANO TO WK-ANO-ATUAL.
+           MOVE WK-DATA-ATUAL-MES TO WK-MES-ATUAL.
+           MOVE WK-DATA-ATUAL-DIA TO WK-DIA-ATUAL.
+      *
+           EXEC SQL
+               OPEN IDADETEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-FUNCIONARIO
+               WHEN 100
+                   DISPLAY 'NENHUM FUNCIONARIO ATIVO PARA ATUALIZAR'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           MOVE WK-DATANASCFUN-ATUAL TO WK-DATANASCFUN-DATA.
+           MOVE WK-DATANASCFUN-ANO TO WK-ANO-NASC.
+           MOVE WK-DATANASCFUN-MES TO WK-MES-NASC.
+           MOVE WK-DATANASCFUN-DIA TO WK-DIA-NASC.
+      *
+           COMPUTE WK-IDADE-NOVA = WK-ANO-ATUAL - WK-ANO-NASC.
+      *
+           IF WK-MES-ATUAL < WK-MES-NASC
+              OR (WK-MES-ATUAL = WK-MES-NASC AND
+                  WK-DIA-ATUAL < WK-DIA-NASC)
+               SUBTRACT 1 FROM WK-IDADE-NOVA
+           END-IF.
+      *
+           EXEC SQL
+               UPDATE EAD703.FUNCIONARIOS
+                   SET IDADEFUN = :WK-IDADE-NOVA,
+                       DATALTERFUN = CURRENT TIMESTAMP
+                   WHERE   CODFUN = :WK-CODFUN-ATUAL
+                     AND   DATALTERFUN = :WK-DATALTERFUN-ANTES
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+           MOVE WK-IDADE-NOVA TO WK-IDADE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'FUNCIONARIO ' WK-CODFUN-ATUAL
+                           ' TEVE A IDADE ATUALIZADA PARA '
+                           WK-IDADE-EDIT
+                   ADD 1 TO WK-CONTADOR-ATUALIZADO
+               WHEN 100
+                   DISPLAY 'FUNCIONARIO ' WK-CODFUN-ATUAL
+                           ' FOI ALTERADO POR OUTRO USUARIO.'
+                           ' TENTE NOVAMENTE NO PROXIMO CICLO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ATUALIZACAO DA IDADE DO FUNCIONARIO'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+           PERFORM 301-LER-FUNCIONARIO.
+      ******************************************************************
+       300-LER-FUNCIONARIO SECTION.
+       301-LER-FUNCIONARIO.
+           EXEC SQL
+               FETCH IDADETEMP
+                   INTO :WK-CODFUN-ATUAL,
+                        :WK-DATANASCFUN-ATUAL,
+                        :WK-DATALTERFUN-ANTES
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DA ATUALIZACAO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+      *
+           MOVE WK-CONTADOR-ATUALIZADO TO WK-CONTADOR-EDIT.
+      *
+           DISPLAY '**********************************************'.
+           DISPLAY 'TOTAL DE FUNCIONARIOS COM IDADE ATUALIZADA: '
+                   WK-CONTADOR-EDIT.
+      *
+           EXEC SQL
+               CLOSE IDADETEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN11.
