@@ -0,0 +1,137 @@
+      ******************************************************************
+      * DATA     : 2025-02-07                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : PESQUISA DE FUNCIONARIOS POR NOME PARCIAL (DB2)     *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN07.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE NOMETEMP CURSOR FOR
+                  SELECT CODFUN, NOMEFUN
+                      FROM EAD703.FUNCIONARIOS
+                      WHERE NOMEFUN LIKE :WK-NOME-PESQUISA
+                      ORDER BY NOMEFUN
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT      PIC -999          VALUE ZEROES.
+       77  WK-NOME-ACCEPT       PIC X(30)         VALUE SPACES.
+       77  WK-POSICAO           PIC 99            VALUE ZEROES.
+      *
+       01  WK-NOME-PESQUISA.
+           49 WK-NOME-PESQUISA-LEN  PIC S9(4) USAGE COMP.
+           49 WK-NOME-PESQUISA-TEXT PIC X(32).
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           DISPLAY 'PESQUISA DE FUNCIONARIOS POR NOME'.
+           DISPLAY 'INFORME O NOME OU PARTE DO NOME PROCURADO:'.
+      *
+           ACCEPT WK-NOME-ACCEPT FROM SYSIN.
+      *
+           PERFORM 102-MONTA-CRITERIO-PESQUISA.
+      *
+           EXEC SQL
+               OPEN NOMETEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-FUNCIONARIO
+               WHEN 100
+                   DISPLAY 'NENHUM FUNCIONARIO ENCONTRADO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       102-MONTA-CRITERIO-PESQUISA.
+           MOVE 30 TO WK-POSICAO.
+      *
+           PERFORM VARYING WK-POSICAO FROM 30 BY -1
+                   UNTIL WK-NOME-ACCEPT(WK-POSICAO:1) NOT = SPACES
+                       OR WK-POSICAO = 1
+               CONTINUE
+           END-PERFORM.
+      *
+           MOVE SPACES TO WK-NOME-PESQUISA-TEXT.
+      *
+           STRING '%' DELIMITED BY SIZE
+                  WK-NOME-ACCEPT(1:WK-POSICAO) DELIMITED BY SIZE
+                  '%' DELIMITED BY SIZE
+                  INTO WK-NOME-PESQUISA-TEXT
+           END-STRING.
+      *
+           COMPUTE WK-NOME-PESQUISA-LEN = WK-POSICAO + 2.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           DISPLAY 'CODIGO : ' DB2-CODFUN
+                   '  NOME : ' DB2-NOMEFUN-TEXT.
+      *
+           PERFORM 301-LER-FUNCIONARIO.
+      ******************************************************************
+       300-LER-FUNCIONARIO SECTION.
+       301-LER-FUNCIONARIO.
+           MOVE SPACES TO DB2-NOMEFUN-TEXT.
+      *
+           EXEC SQL
+               FETCH NOMETEMP
+                   INTO :DB2-CODFUN, :DB2-NOMEFUN
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DA PESQUISA'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           EXEC SQL
+               CLOSE NOMETEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN07.
