@@ -0,0 +1,176 @@
+      ******************************************************************
+      * DATA     : 2025-03-21                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : RELATORIO DE PREVISAO DO DECIMO TERCEIRO SALARIO    *
+      *            PROPORCIONAL AOS MESES TRABALHADOS NO ANO (DB2)     *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN13.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE DECTERTEMP CURSOR FOR
+                  SELECT CODFUN, NOMEFUN, DEPTOFUN, SALARIOFUN,
+                         ADMISSFUN
+                      FROM EAD703.FUNCIONARIOS
+                      WHERE ATIVOFUN = 'A'
+                      ORDER BY DEPTOFUN, CODFUN
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT      PIC -999          VALUE ZEROES.
+       77  WK-DATA-ATUAL        PIC X(10)         VALUE SPACES.
+       77  WK-ANO-ATUAL         PIC 9(4)          VALUE ZEROES.
+       77  WK-ANO-ADMISSAO      PIC 9(4)          VALUE ZEROES.
+       77  WK-MES-ADMISSAO      PIC 99            VALUE ZEROES.
+       77  WK-MESES-TRABALHADOS PIC 99            VALUE ZEROES.
+       77  WK-SALARIO-EDIT      PIC ZZZ.ZZ9,99    VALUE ZEROES.
+       77  WK-DECIMO-TERCEIRO   PIC S9(6)V9(2) USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  WK-DECIMO-EDIT       PIC ZZZ.ZZ9,99    VALUE ZEROES.
+       77  WK-TOTAL-DECIMO      PIC S9(9)V9(2) USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  WK-TOTAL-EDIT        PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+      *
+       01  WK-DATA-ATUAL-DATA.
+           05 WK-DATA-ATUAL-ANO PIC X(4).
+           05 FILLER            PIC X.
+           05 WK-DATA-ATUAL-MES PIC X(2).
+           05 FILLER            PIC X.
+           05 WK-DATA-ATUAL-DIA PIC X(2).
+      *
+       01  WK-ADMISSFUN-DATA.
+           05 WK-ADMISSFUN-ANO  PIC X(4).
+           05 FILLER            PIC X.
+           05 WK-ADMISSFUN-MES  PIC X(2).
+           05 FILLER            PIC X.
+           05 WK-ADMISSFUN-DIA  PIC X(2).
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           DISPLAY 'PREVISAO DO DECIMO TERCEIRO SALARIO'.
+           DISPLAY '**********************************************'.
+      *
+           EXEC SQL
+               SET :WK-DATA-ATUAL = CURRENT DATE
+           END-EXEC.
+      *
+           MOVE WK-DATA-ATUAL TO WK-DATA-ATUAL-DATA.
+           MOVE WK-DATA-ATUAL-ANO TO WK-ANO-ATUAL.
+      *
+           EXEC SQL
+               OPEN DECTERTEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-FUNCIONARIO
+               WHEN 100
+                   DISPLAY 'NENHUM FUNCIONARIO ATIVO CADASTRADO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           MOVE DB2-ADMISSFUN TO WK-ADMISSFUN-DATA.
+           MOVE WK-ADMISSFUN-ANO TO WK-ANO-ADMISSAO.
+           MOVE WK-ADMISSFUN-MES TO WK-MES-ADMISSAO.
+      *
+           IF WK-ANO-ADMISSAO < WK-ANO-ATUAL
+               MOVE 12 TO WK-MESES-TRABALHADOS
+           ELSE
+               COMPUTE WK-MESES-TRABALHADOS =
+                       13 - WK-MES-ADMISSAO
+           END-IF.
+      *
+           COMPUTE WK-DECIMO-TERCEIRO ROUNDED =
+               DB2-SALARIOFUN * WK-MESES-TRABALHADOS / 12.
+      *
+           MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.
+           MOVE WK-DECIMO-TERCEIRO TO WK-DECIMO-EDIT.
+      *
+           DISPLAY 'CODIGO: ' DB2-CODFUN
+                   '  NOME: ' DB2-NOMEFUN-TEXT
+                   '  DEPTO: ' DB2-DEPTOFUN.
+           DISPLAY '   SALARIO: ' WK-SALARIO-EDIT
+                   '  MESES TRABALHADOS: ' WK-MESES-TRABALHADOS
+                   '  13O PROPORCIONAL: ' WK-DECIMO-EDIT.
+      *
+           ADD WK-DECIMO-TERCEIRO TO WK-TOTAL-DECIMO.
+      *
+           PERFORM 301-LER-FUNCIONARIO.
+      ******************************************************************
+       300-LER-FUNCIONARIO SECTION.
+       301-LER-FUNCIONARIO.
+           MOVE SPACES TO DB2-NOMEFUN-TEXT.
+      *
+           EXEC SQL
+               FETCH DECTERTEMP
+                   INTO :DB2-CODFUN,
+                        :DB2-NOMEFUN,
+                        :DB2-DEPTOFUN,
+                        :DB2-SALARIOFUN,
+                        :DB2-ADMISSFUN
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DO RELATORIO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           MOVE WK-TOTAL-DECIMO TO WK-TOTAL-EDIT.
+      *
+           DISPLAY '**********************************************'.
+           DISPLAY 'TOTAL PROVISIONADO PARA O 13O SALARIO: '
+                   WK-TOTAL-EDIT.
+      *
+           EXEC SQL
+               CLOSE DECTERTEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN13.
