@@ -15,23 +15,144 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARQ-TRANFUN ASSIGN TO TRANFUN
+               ORGANIZATION IS SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-TRANFUN
+           RECORDING MODE IS F.
+       01  REG-TRANFUN.
+           05 REG-FUNCAO-ACCEPT     PIC X.
+           05 REG-CODFUN-ACCEPT     PIC X(4).
+           05 REG-NOMEFUN-ACCEPT    PIC X(30).
+           05 REG-SALARIOFUN-ACCEPT PIC 9(6)V99.
+           05 REG-DEPTOFUN-ACCEPT   PIC X(3).
+           05 REG-ADMISSFUN-ACCEPT  PIC X(10).
+           05 REG-IDADEFUN-ACCEPT   PIC 99.
+           05 REG-EMAILFUN-ACCEPT   PIC X(30).
+           05 REG-PERCENTUAL-ACCEPT PIC 9(3)V99.
+           05 REG-CPFFUN-ACCEPT     PIC X(11).
+           05 REG-DATANASCFUN-ACCEPT PIC X(10).
       *
        WORKING-STORAGE SECTION.
            EXEC SQL
                INCLUDE BOOKFUNC
            END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE BOOKHIST
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE BOOKDEPT
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE BOOKDLIM
+           END-EXEC.
       *
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
+      *
+           EXEC SQL
+               DECLARE REAJUSTETEMP CURSOR FOR
+                  SELECT CODFUN, SALARIOFUN, DATALTERFUN
+                      FROM EAD703.FUNCIONARIOS
+                      WHERE DEPTOFUN = :DB2-DEPTOFUN
+                        AND ATIVOFUN = 'A'
+           END-EXEC.
       *
        77  WK-SALARIO-EDIT         PIC ZZZ.ZZ9,99 VALUE ZEROES.
        77  WK-IDADE-EDIT           PIC ZZZ9       VALUE ZEROES.
        77  WK-SQLCODE-EDIT         PIC -999       VALUE ZEROES.
        77  WK-POSICAO              PIC 99         VALUE ZEROES.
+       77  WK-USUARIO-HIST         PIC X(8)       VALUE SPACES.
+       77  WK-CAMPO-HIST           PIC X(15)      VALUE SPACES.
+       77  WK-VALOR-ANTES-HIST     PIC X(30)      VALUE SPACES.
+       77  WK-VALOR-DEPOIS-HIST    PIC X(30)      VALUE SPACES.
+       77  WK-NOMEFUN-ANTES        PIC X(30)      VALUE SPACES.
+       77  WK-SALARIO-ANTES        PIC S9(6)V9(2) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WK-SALARIO-EDIT-ANTES   PIC ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WK-DEPTOFUN-ANTES       PIC X(3)       VALUE SPACES.
+       77  WK-ADMISSFUN-ANTES      PIC X(10)      VALUE SPACES.
+       77  WK-IDADEFUN-ANTES       PIC S9(4) USAGE COMP VALUE ZEROES.
+       77  WK-IDADE-EDIT-ANTES     PIC ZZZ9       VALUE ZEROES.
+       77  WK-EMAILFUN-ANTES       PIC X(30)      VALUE SPACES.
+       77  WK-DATALTERFUN-ANTES    PIC X(26)      VALUE SPACES.
+       77  WK-IND-DEMISSFUN        PIC S9(4) USAGE COMP VALUE -1.
+       77  WK-DATA-ATUAL           PIC X(10)      VALUE SPACES.
+       77  WK-MES-NUM              PIC 99         VALUE ZEROES.
+       77  WK-DIA-NUM              PIC 99         VALUE ZEROES.
+       77  WK-ANO-NUM              PIC 9(4)       VALUE ZEROES.
+       77  WK-DIA-LIMITE           PIC 99         VALUE ZEROES.
+       77  WK-DIVIDENDO-TEMP       PIC 9(4)       VALUE ZEROES.
+       77  WK-RESTO-4              PIC 9          VALUE ZEROES.
+       77  WK-RESTO-100            PIC 9(2)       VALUE ZEROES.
+       77  WK-RESTO-400            PIC 9(3)       VALUE ZEROES.
+       77  WK-EMAIL-ARROBA-CONT    PIC 9          VALUE ZEROES.
+       77  WK-EMAIL-CONT           PIC S9(4) USAGE COMP VALUE ZEROES.
+       77  WK-CONTADOR-TRANSACAO   PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CONTADOR-EDIT        PIC ZZZ.ZZ9    VALUE ZEROES.
+       77  WK-CHECKPOINT-INTERVALO PIC S9(4) USAGE COMP VALUE 50.
+       77  WK-CHECKPOINT-QUOCIENTE PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CHECKPOINT-RESTO     PIC S9(4) USAGE COMP VALUE ZEROES.
+       77  WK-SALARIO-NOVO         PIC S9(6)V9(2) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WK-SALARIO-REAJ-ANTES   PIC S9(6)V9(2) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WK-SALARIO-REAJ-ANTES-ED PIC ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WK-SALARIO-REAJ-EDIT    PIC ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WK-CODFUN-REAJUSTE      PIC X(4)       VALUE SPACES.
+       77  WK-DATALTERFUN-REAJUSTE PIC X(26)      VALUE SPACES.
+       77  WK-CPF-POS              PIC 99         USAGE COMP
+                                                   VALUE ZEROES.
+       77  WK-CPF-PESO             PIC 99         USAGE COMP
+                                                   VALUE ZEROES.
+       77  WK-CPF-SOMA             PIC S9(4)      USAGE COMP
+                                                   VALUE ZEROES.
+       77  WK-CPF-QUOCIENTE        PIC S9(4)      USAGE COMP
+                                                   VALUE ZEROES.
+       77  WK-CPF-RESTO            PIC S9(4)      USAGE COMP
+                                                   VALUE ZEROES.
+       77  WK-CPF-DV1              PIC 9          VALUE ZERO.
+       77  WK-CPF-DV2              PIC 9          VALUE ZERO.
+       77  WK-CPF-IGUAL-CONT       PIC 99         USAGE COMP
+                                                   VALUE ZEROES.
+      *
+       01  WK-CPF-DIGITOS.
+           05 WK-CPF-DIGITO        PIC 9  OCCURS 11 TIMES VALUE ZERO.
+      *
+       77  WK-DEPTO-CONT           PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-DEPTO-QTDATUALFUN    PIC S9(8) USAGE COMP VALUE ZEROES.
+      *
+       01  WK-ADMISSFUN-DATA.
+           05 WK-ADMISSFUN-ANO     PIC X(4).
+           05 FILLER               PIC X.
+           05 WK-ADMISSFUN-MES     PIC X(2).
+           05 FILLER               PIC X.
+           05 WK-ADMISSFUN-DIA     PIC X(2).
+      *
+       01  WK-SWITCHES.
+           05 WK-FIM-ARQUIVO-SW    PIC X          VALUE 'N'.
+              88 WK-FIM-ARQUIVO                   VALUE 'S'.
+           05 WK-ADMISSAO-VALIDA-SW PIC X         VALUE 'S'.
+              88 WK-ADMISSAO-VALIDA                VALUE 'S'.
+              88 WK-ADMISSAO-INVALIDA               VALUE 'N'.
+           05 WK-EMAIL-VALIDA-SW    PIC X         VALUE 'S'.
+              88 WK-EMAIL-VALIDA                   VALUE 'S'.
+              88 WK-EMAIL-INVALIDA                  VALUE 'N'.
+           05 WK-CPF-VALIDA-SW      PIC X         VALUE 'S'.
+              88 WK-CPF-VALIDA                     VALUE 'S'.
+              88 WK-CPF-INVALIDA                    VALUE 'N'.
+           05 WK-DEPARTAMENTO-VALIDA-SW PIC X     VALUE 'S'.
+              88 WK-DEPARTAMENTO-VALIDO             VALUE 'S'.
+              88 WK-DEPARTAMENTO-INVALIDO            VALUE 'N'.
+           05 WK-LIMITE-VALIDA-SW       PIC X     VALUE 'S'.
+              88 WK-LIMITE-VALIDO                    VALUE 'S'.
+              88 WK-LIMITE-EXCEDIDO                  VALUE 'N'.
       *
        01  WK-ACCEPT.
            05 WK-FUNCAO-ACCEPT     PIC X          VALUE SPACES.
@@ -41,21 +162,28 @@
            05 WK-DEPTOFUN-ACCEPT   PIC X(3)       VALUE SPACES.
            05 WK-ADMISSFUN-ACCEPT  PIC X(10)      VALUE SPACES.
            05 WK-IDADEFUN-ACCEPT   PIC 99         VALUE ZEROES.
-       77  WK-EMAILFUN-ACCEPT      PIC X(30)      VALUE SPACES.
+           05 WK-EMAILFUN-ACCEPT   PIC X(30)      VALUE SPACES.
+           05 WK-PERCENTUAL-ACCEPT PIC 9(3)V99    VALUE ZEROES.
+           05 WK-CPFFUN-ACCEPT     PIC X(11)      VALUE SPACES.
+           05 WK-DATANASCFUN-ACCEPT PIC X(10)     VALUE SPACES.
       *
        PROCEDURE DIVISION.
        000-PRINCIPAL SECTION.
        001-PRINCIPAL.
            PERFORM 101-INICIAR.
-           PERFORM 201-PROCESSAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FIM-ARQUIVO.
            PERFORM 901-FINALIZAR.
            GOBACK.
       ******************************************************************
        100-INICIAR SECTION.
        101-INICIAR.
-           ACCEPT WK-ACCEPT          FROM SYSIN.
-           ACCEPT WK-ACCEPT          FROM SYSIN.
-           ACCEPT WK-EMAILFUN-ACCEPT FROM SYSIN.
+           OPEN INPUT ARQ-TRANFUN.
+      *
+           EXEC SQL
+               SET :WK-USUARIO-HIST = USER
+           END-EXEC.
+      *
+           PERFORM 301-LER-TRANSACAO.
       ******************************************************************
        200-PROCESSAR SECTION.
        201-PROCESSAR.
@@ -67,10 +195,16 @@
                    PERFORM 203-EXCLUSAO
                WHEN 'A'
                    PERFORM 204-ALTERACAO
+               WHEN 'R'
+                   PERFORM 240-REAJUSTE-DEPARTAMENTO
                WHEN OTHER
                    DISPLAY 'FUNCAO ' WK-FUNCAO-ACCEPT
                            ' INVALIDA'
            END-EVALUATE.
+      *
+           PERFORM 230-VERIFICA-CHECKPOINT.
+      *
+           PERFORM 301-LER-TRANSACAO.
       *
        202-INCLUSAO.
            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.
@@ -80,47 +214,97 @@
            MOVE WK-ADMISSFUN-ACCEPT  TO DB2-ADMISSFUN.
            MOVE WK-IDADEFUN-ACCEPT   TO DB2-IDADEFUN.
            MOVE WK-EMAILFUN-ACCEPT   TO DB2-EMAILFUN-TEXT.
+           MOVE WK-CPFFUN-ACCEPT     TO DB2-CPFFUN.
+           MOVE WK-DATANASCFUN-ACCEPT TO DB2-DATANASCFUN.
+           MOVE 'A'                  TO DB2-ATIVOFUN.
+           MOVE -1                   TO WK-IND-DEMISSFUN.
       *
            PERFORM 205-CONTA-NOMEFUN.
            PERFORM 206-CONTA-EMAILFUN.
+           PERFORM 207-VALIDA-ADMISSAO.
+           PERFORM 216-VALIDA-EMAIL.
+           PERFORM 218-VALIDA-CPF.
+           PERFORM 221-VALIDA-DEPARTAMENTO.
       *
-           EXEC SQL
-               INSERT INTO EAD703.FUNCIONARIOS
-               VALUES ( :DB2-CODFUN,
-                        :DB2-NOMEFUN,
-                        :DB2-SALARIOFUN,
-                        :DB2-DEPTOFUN,
-                        :DB2-ADMISSFUN,
-                        :DB2-IDADEFUN,
-                        :DB2-EMAILFUN )
-           END-EXEC.
+           IF WK-DEPARTAMENTO-VALIDO
+               PERFORM 222-VALIDA-LIMITE-DEPTO
+           END-IF.
       *
-           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+           IF WK-DEPARTAMENTO-INVALIDO
+               DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN ' NAO CADASTRADO'
+                       ' PARA O FUNCIONARIO ' DB2-CODFUN
+           ELSE
+               IF WK-LIMITE-EXCEDIDO
+                   DISPLAY 'LIMITE DE FUNCIONARIOS DO DEPARTAMENTO '
+                           DB2-DEPTOFUN ' FOI ATINGIDO. FUNCIONARIO '
+                           DB2-CODFUN ' NAO FOI INCLUIDO'
+               ELSE
+                   IF WK-ADMISSAO-INVALIDA
+                       DISPLAY 'DATA DE ADMISSAO ' DB2-ADMISSFUN
+                               ' INVALIDA PARA O FUNCIONARIO '
+                               DB2-CODFUN
+                   ELSE
+                       IF WK-EMAIL-INVALIDA
+                           DISPLAY 'EMAIL ' DB2-EMAILFUN-TEXT
+                                   ' INVALIDO OU JA CADASTRADO PARA O'
+                                   ' FUNCIONARIO ' DB2-CODFUN
+                       ELSE
+                           IF WK-CPF-INVALIDA
+                               DISPLAY 'CPF ' DB2-CPFFUN
+                                       ' INVALIDO PARA O FUNCIONARIO '
+                                       DB2-CODFUN
+                           ELSE
+                               EXEC SQL
+                                   INSERT INTO EAD703.FUNCIONARIOS
+                                   VALUES ( :DB2-CODFUN,
+                                            :DB2-NOMEFUN,
+                                            :DB2-SALARIOFUN,
+                                            :DB2-DEPTOFUN,
+                                            :DB2-ADMISSFUN,
+                                            :DB2-IDADEFUN,
+                                            :DB2-EMAILFUN,
+                                            :DB2-ATIVOFUN,
+                                            :DB2-DEMISSFUN
+                                                :WK-IND-DEMISSFUN,
+                                            CURRENT TIMESTAMP,
+                                            :DB2-CPFFUN,
+                                            :DB2-DATANASCFUN )
+                               END-EXEC
       *
-           EVALUATE SQLCODE
-               WHEN 0
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' FOI INCLUIDO'
-               WHEN -803
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' JA EXISTE'
-               WHEN -530
-                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN
-                           ' NAO EXISTE'
-               WHEN OTHER
-                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                           ' NA INCLUSAO DE FUNCIONARIO'
-                   MOVE 12 TO RETURN-CODE
-                   GOBACK
-           END-EVALUATE.
+                               MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+                               EVALUATE SQLCODE
+                                   WHEN 0
+                                       DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                               ' FOI INCLUIDO'
+                                   WHEN -803
+                                       DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                               ' JA EXISTE'
+                                   WHEN -530
+                                       DISPLAY 'DEPARTAMENTO '
+                                           DB2-DEPTOFUN ' NAO EXISTE'
+                                   WHEN OTHER
+                                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                                           ' NA INCLUSAO DE FUNCIONARIO'
+                                       MOVE 12 TO RETURN-CODE
+                                       GOBACK
+                               END-EVALUATE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
       ******************************************************************
       *
        203-EXCLUSAO.
            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.
       *
            EXEC SQL
-               DELETE FROM EAD703.FUNCIONARIOS
+               UPDATE EAD703.FUNCIONARIOS
+                   SET ATIVOFUN = 'I',
+                       DEMISSFUN = CURRENT DATE
                    WHERE CODFUN = :DB2-CODFUN
+                     AND ATIVOFUN = 'A'
            END-EXEC.
       *
            MOVE SQLCODE TO WK-SQLCODE-EDIT.
@@ -128,10 +312,10 @@
            EVALUATE SQLCODE
                WHEN 0
                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' FOI EXCLUIDO'
+                           ' FOI DESATIVADO (DEMISSAO REGISTRADA)'
                WHEN 100
                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' NAO EXISTE'
+                           ' NAO EXISTE OU JA ESTA INATIVO'
                WHEN OTHER
                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
                            ' NA EXCLUSAO DE FUNCIONARIO'
@@ -193,160 +377,736 @@
                    UNTIL DB2-EMAILFUN-TEXT(WK-POSICAO:1) NOT = SPACES
                SUBTRACT 1 FROM DB2-EMAILFUN-LEN
            END-PERFORM.
+      *
+       207-VALIDA-ADMISSAO.
+           MOVE 'S' TO WK-ADMISSAO-VALIDA-SW.
+           MOVE DB2-ADMISSFUN TO WK-ADMISSFUN-DATA.
+      *
+           IF WK-ADMISSFUN-ANO NOT NUMERIC
+              OR WK-ADMISSFUN-MES NOT NUMERIC
+              OR WK-ADMISSFUN-DIA NOT NUMERIC
+               MOVE 'N' TO WK-ADMISSAO-VALIDA-SW
+           ELSE
+               MOVE WK-ADMISSFUN-ANO TO WK-ANO-NUM
+               MOVE WK-ADMISSFUN-MES TO WK-MES-NUM
+               MOVE WK-ADMISSFUN-DIA TO WK-DIA-NUM
+      *
+               IF WK-MES-NUM < 1 OR WK-MES-NUM > 12
+                   MOVE 'N' TO WK-ADMISSAO-VALIDA-SW
+               END-IF
+      *
+               IF WK-DIA-NUM < 1 OR WK-DIA-NUM > 31
+                   MOVE 'N' TO WK-ADMISSAO-VALIDA-SW
+               END-IF
+           END-IF.
+      *
+           IF WK-ADMISSAO-VALIDA
+               PERFORM 208-VALIDA-DIA-DO-MES
+           END-IF.
+      *
+           IF WK-ADMISSAO-VALIDA
+               EXEC SQL
+                   SET :WK-DATA-ATUAL = CURRENT DATE
+               END-EXEC
+      *
+               IF DB2-ADMISSFUN > WK-DATA-ATUAL
+                   MOVE 'N' TO WK-ADMISSAO-VALIDA-SW
+               END-IF
+           END-IF.
+      *
+       208-VALIDA-DIA-DO-MES.
+           EVALUATE WK-MES-NUM
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   IF WK-DIA-NUM > 30
+                       MOVE 'N' TO WK-ADMISSAO-VALIDA-SW
+                   END-IF
+               WHEN 2
+                   PERFORM 209-VALIDA-FEVEREIRO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       209-VALIDA-FEVEREIRO.
+           MOVE 28 TO WK-DIA-LIMITE.
+      *
+           DIVIDE WK-ANO-NUM BY 4   GIVING WK-DIVIDENDO-TEMP
+                                    REMAINDER WK-RESTO-4.
+           DIVIDE WK-ANO-NUM BY 100 GIVING WK-DIVIDENDO-TEMP
+                                    REMAINDER WK-RESTO-100.
+           DIVIDE WK-ANO-NUM BY 400 GIVING WK-DIVIDENDO-TEMP
+                                    REMAINDER WK-RESTO-400.
+      *
+           IF WK-RESTO-4 = 0 AND (WK-RESTO-100 NOT = 0 OR
+                                   WK-RESTO-400 = 0)
+               MOVE 29 TO WK-DIA-LIMITE
+           END-IF.
+      *
+           IF WK-DIA-NUM > WK-DIA-LIMITE
+               MOVE 'N' TO WK-ADMISSAO-VALIDA-SW
+           END-IF.
       *
        210-ALTERA-NOME.
            EXEC SQL
-               UPDATE EAD703.FUNCIONARIOS
-                   SET NOMEFUN = :DB2-NOMEFUN
-                   WHERE   CODFUN = :DB2-CODFUN
+               SELECT NOMEFUN, DATALTERFUN
+                   INTO :WK-NOMEFUN-ANTES, :WK-DATALTERFUN-ANTES
+                   FROM EAD703.FUNCIONARIOS
+                   WHERE CODFUN = :DB2-CODFUN
            END-EXEC.
       *
            MOVE SQLCODE TO WK-SQLCODE-EDIT.
       *
-           EVALUATE SQLCODE
-               WHEN 0
-                   DISPLAY 'NOME DO FUNCIONARIO ' DB2-CODFUN
-                           ' FOI ALTERADO PARA ' DB2-NOMEFUN-TEXT
-               WHEN 100
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' NAO EXISTE'
-               WHEN OTHER
+           IF SQLCODE = 100
+               DISPLAY 'FUNCIONARIO ' DB2-CODFUN ' NAO EXISTE'
+           ELSE
+               IF SQLCODE NOT = 0
                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                           ' NA ATUALIZACAO DO NOME DO FUNCIONARIO'
+                           ' NA LEITURA DO FUNCIONARIO'
                    MOVE 12 TO RETURN-CODE
                    GOBACK
-           END-EVALUATE.
+               END-IF
+      *
+               EXEC SQL
+                   UPDATE EAD703.FUNCIONARIOS
+                       SET NOMEFUN = :DB2-NOMEFUN,
+                           DATALTERFUN = CURRENT TIMESTAMP
+                       WHERE   CODFUN = :DB2-CODFUN
+                         AND   DATALTERFUN = :WK-DATALTERFUN-ANTES
+               END-EXEC
+      *
+               MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+               EVALUATE SQLCODE
+                   WHEN 0
+                       DISPLAY 'NOME DO FUNCIONARIO ' DB2-CODFUN
+                               ' FOI ALTERADO PARA ' DB2-NOMEFUN-TEXT
+                       MOVE 'NOMEFUN'         TO WK-CAMPO-HIST
+                       MOVE WK-NOMEFUN-ANTES  TO WK-VALOR-ANTES-HIST
+                       MOVE DB2-NOMEFUN-TEXT  TO WK-VALOR-DEPOIS-HIST
+                       PERFORM 220-GRAVA-HISTORICO
+                   WHEN 100
+                       DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                               ' FOI ALTERADO POR OUTRO USUARIO.'
+                               ' TENTE NOVAMENTE'
+                   WHEN OTHER
+                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                               ' NA ATUALIZACAO DO NOME DO FUNCIONARIO'
+                       MOVE 12 TO RETURN-CODE
+                       GOBACK
+               END-EVALUATE
+           END-IF.
       *
        211-ALTERA-SALARIO.
            EXEC SQL
-               UPDATE EAD703.FUNCIONARIOS
-                   SET SALARIOFUN = :DB2-SALARIOFUN
-                   WHERE   CODFUN = :DB2-CODFUN
+               SELECT SALARIOFUN, DATALTERFUN
+                   INTO :WK-SALARIO-ANTES, :WK-DATALTERFUN-ANTES
+                   FROM EAD703.FUNCIONARIOS
+                   WHERE CODFUN = :DB2-CODFUN
            END-EXEC.
       *
            MOVE SQLCODE TO WK-SQLCODE-EDIT.
       *
-           EVALUATE SQLCODE
-               WHEN 0
-                   DISPLAY 'SALARIO DO FUNCIONARIO ' DB2-CODFUN
-                           ' FOI ALTERADO PARA ' WK-SALARIO-EDIT
-               WHEN 100
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' NAO EXISTE'
-               WHEN OTHER
+           IF SQLCODE = 100
+               DISPLAY 'FUNCIONARIO ' DB2-CODFUN ' NAO EXISTE'
+           ELSE
+               IF SQLCODE NOT = 0
                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                           ' NA ATUALIZACAO DO SALARIO DO FUNCIONARIO'
+                           ' NA LEITURA DO FUNCIONARIO'
                    MOVE 12 TO RETURN-CODE
                    GOBACK
-           END-EVALUATE.
+               END-IF
+      *
+               EXEC SQL
+                   UPDATE EAD703.FUNCIONARIOS
+                       SET SALARIOFUN = :DB2-SALARIOFUN,
+                           DATALTERFUN = CURRENT TIMESTAMP
+                       WHERE   CODFUN = :DB2-CODFUN
+                         AND   DATALTERFUN = :WK-DATALTERFUN-ANTES
+               END-EXEC
+      *
+               MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+               EVALUATE SQLCODE
+                   WHEN 0
+                       DISPLAY 'SALARIO DO FUNCIONARIO ' DB2-CODFUN
+                               ' FOI ALTERADO PARA ' WK-SALARIO-EDIT
+                       MOVE WK-SALARIO-ANTES  TO WK-SALARIO-EDIT-ANTES
+                       MOVE 'SALARIOFUN'      TO WK-CAMPO-HIST
+                       MOVE WK-SALARIO-EDIT-ANTES
+                                               TO WK-VALOR-ANTES-HIST
+                       MOVE WK-SALARIO-EDIT   TO WK-VALOR-DEPOIS-HIST
+                       PERFORM 220-GRAVA-HISTORICO
+                   WHEN 100
+                       DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                               ' FOI ALTERADO POR OUTRO USUARIO.'
+                               ' TENTE NOVAMENTE'
+                   WHEN OTHER
+                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                               ' NA ATUALIZACAO DO SALARIO DO'
+                               ' FUNCIONARIO'
+                       MOVE 12 TO RETURN-CODE
+                       GOBACK
+               END-EVALUATE
+           END-IF.
       *
        212-ALTERA-DEPARTAMENTO.
+           PERFORM 221-VALIDA-DEPARTAMENTO.
+      *
+           IF WK-DEPARTAMENTO-INVALIDO
+               DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN ' NAO CADASTRADO'
+                       ' PARA O FUNCIONARIO ' DB2-CODFUN
+           ELSE
+               EXEC SQL
+                   SELECT DEPTOFUN, DATALTERFUN
+                       INTO :WK-DEPTOFUN-ANTES, :WK-DATALTERFUN-ANTES
+                       FROM EAD703.FUNCIONARIOS
+                       WHERE CODFUN = :DB2-CODFUN
+               END-EXEC
+      *
+               MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+               IF SQLCODE = 100
+                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN ' NAO EXISTE'
+               ELSE
+                   IF SQLCODE NOT = 0
+                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                               ' NA LEITURA DO FUNCIONARIO'
+                       MOVE 12 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+      *
+                   EXEC SQL
+                       UPDATE EAD703.FUNCIONARIOS
+                           SET DEPTOFUN = :DB2-DEPTOFUN,
+                               DATALTERFUN = CURRENT TIMESTAMP
+                           WHERE   CODFUN = :DB2-CODFUN
+                             AND   DATALTERFUN = :WK-DATALTERFUN-ANTES
+                   END-EXEC
+      *
+                   MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+                   EVALUATE SQLCODE
+                       WHEN 0
+                           DISPLAY 'DEPARTAMENTO DO FUNCIONARIO '
+                                   DB2-CODFUN
+                                   ' FOI ALTERADO PARA ' DB2-DEPTOFUN
+                           MOVE 'DEPTOFUN'     TO WK-CAMPO-HIST
+                           MOVE WK-DEPTOFUN-ANTES
+                                                TO WK-VALOR-ANTES-HIST
+                           MOVE DB2-DEPTOFUN   TO WK-VALOR-DEPOIS-HIST
+                           PERFORM 220-GRAVA-HISTORICO
+                       WHEN 100
+                           DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                   ' FOI ALTERADO POR OUTRO USUARIO.'
+                                   ' TENTE NOVAMENTE'
+                       WHEN -530
+                           DISPLAY 'O DEPARTAMENTO ' DB2-DEPTOFUN
+                                   ' NAO EXISTE'
+                       WHEN OTHER
+                           DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                                   ' NA ATUALIZACAO DO DEPARTAMENTO DO'
+                                   ' FUNCIONARIO'
+                           MOVE 12 TO RETURN-CODE
+                           GOBACK
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+       213-ALTERA-ADMISSAO.
+           PERFORM 207-VALIDA-ADMISSAO.
+      *
+           IF WK-ADMISSAO-INVALIDA
+               DISPLAY 'DATA DE ADMISSAO ' DB2-ADMISSFUN
+                       ' INVALIDA PARA O FUNCIONARIO ' DB2-CODFUN
+           ELSE
+               EXEC SQL
+                   SELECT ADMISSFUN, DATALTERFUN
+                       INTO :WK-ADMISSFUN-ANTES, :WK-DATALTERFUN-ANTES
+                       FROM EAD703.FUNCIONARIOS
+                       WHERE CODFUN = :DB2-CODFUN
+               END-EXEC
+      *
+               MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+               IF SQLCODE = 100
+                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN ' NAO EXISTE'
+               ELSE
+                   IF SQLCODE NOT = 0
+                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                               ' NA LEITURA DO FUNCIONARIO'
+                       MOVE 12 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+      *
+                   EXEC SQL
+                       UPDATE EAD703.FUNCIONARIOS
+                           SET ADMISSFUN = :DB2-ADMISSFUN,
+                               DATALTERFUN = CURRENT TIMESTAMP
+                           WHERE   CODFUN = :DB2-CODFUN
+                             AND   DATALTERFUN = :WK-DATALTERFUN-ANTES
+                   END-EXEC
+      *
+                   MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+                   EVALUATE SQLCODE
+                       WHEN 0
+                           DISPLAY 'ADMISSAO DO FUNCIONARIO ' DB2-CODFUN
+                                   ' FOI ALTERADA PARA ' DB2-ADMISSFUN
+                           MOVE 'ADMISSFUN'    TO WK-CAMPO-HIST
+                           MOVE WK-ADMISSFUN-ANTES
+                                                TO WK-VALOR-ANTES-HIST
+                           MOVE DB2-ADMISSFUN   TO WK-VALOR-DEPOIS-HIST
+                           PERFORM 220-GRAVA-HISTORICO
+                       WHEN 100
+                           DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                   ' FOI ALTERADO POR OUTRO USUARIO.'
+                                   ' TENTE NOVAMENTE'
+                       WHEN OTHER
+                           DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                                   ' NA ATUALIZACAO DA ADMISSAO DO'
+                                   ' FUNCIONARIO'
+                           MOVE 12 TO RETURN-CODE
+                           GOBACK
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+       214-ALTERA-IDADE.
            EXEC SQL
-               UPDATE EAD703.FUNCIONARIOS
-                   SET DEPTOFUN = :DB2-DEPTOFUN
-                   WHERE   CODFUN = :DB2-CODFUN
+               SELECT IDADEFUN, DATALTERFUN
+                   INTO :WK-IDADEFUN-ANTES, :WK-DATALTERFUN-ANTES
+                   FROM EAD703.FUNCIONARIOS
+                   WHERE CODFUN = :DB2-CODFUN
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           IF SQLCODE = 100
+               DISPLAY 'FUNCIONARIO ' DB2-CODFUN ' NAO EXISTE'
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA LEITURA DO FUNCIONARIO'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+               END-IF
+      *
+               EXEC SQL
+                   UPDATE EAD703.FUNCIONARIOS
+                       SET IDADEFUN = :DB2-IDADEFUN,
+                           DATALTERFUN = CURRENT TIMESTAMP
+                       WHERE   CODFUN = :DB2-CODFUN
+                         AND   DATALTERFUN = :WK-DATALTERFUN-ANTES
+               END-EXEC
+      *
+               MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+               EVALUATE SQLCODE
+                   WHEN 0
+                       DISPLAY 'IDADE DO FUNCIONARIO ' DB2-CODFUN
+                               ' FOI ALTERADA PARA ' WK-IDADE-EDIT
+                       MOVE WK-IDADEFUN-ANTES   TO WK-IDADE-EDIT-ANTES
+                       MOVE 'IDADEFUN'          TO WK-CAMPO-HIST
+                       MOVE WK-IDADE-EDIT-ANTES TO WK-VALOR-ANTES-HIST
+                       MOVE WK-IDADE-EDIT       TO WK-VALOR-DEPOIS-HIST
+                       PERFORM 220-GRAVA-HISTORICO
+                   WHEN 100
+                       DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                               ' FOI ALTERADO POR OUTRO USUARIO.'
+                               ' TENTE NOVAMENTE'
+                   WHEN OTHER
+                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                               ' NA ATUALIZACAO DA IDADE DO'
+                               ' FUNCIONARIO'
+                       MOVE 12 TO RETURN-CODE
+                       GOBACK
+               END-EVALUATE
+           END-IF.
+      *
+       215-ALTERA-EMAIL.
+           PERFORM 216-VALIDA-EMAIL.
+      *
+           IF WK-EMAIL-INVALIDA
+               DISPLAY 'EMAIL ' DB2-EMAILFUN-TEXT
+                       ' INVALIDO OU JA CADASTRADO PARA O'
+                       ' FUNCIONARIO ' DB2-CODFUN
+           ELSE
+               EXEC SQL
+                   SELECT EMAILFUN, DATALTERFUN
+                       INTO :WK-EMAILFUN-ANTES, :WK-DATALTERFUN-ANTES
+                       FROM EAD703.FUNCIONARIOS
+                       WHERE CODFUN = :DB2-CODFUN
+               END-EXEC
+      *
+               MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+               IF SQLCODE = 100
+                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN ' NAO EXISTE'
+               ELSE
+                   IF SQLCODE NOT = 0
+                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                               ' NA LEITURA DO FUNCIONARIO'
+                       MOVE 12 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+      *
+                   EXEC SQL
+                       UPDATE EAD703.FUNCIONARIOS
+                           SET EMAILFUN = :DB2-EMAILFUN,
+                               DATALTERFUN = CURRENT TIMESTAMP
+                           WHERE   CODFUN = :DB2-CODFUN
+                             AND   DATALTERFUN = :WK-DATALTERFUN-ANTES
+                   END-EXEC
+      *
+                   MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+                   EVALUATE SQLCODE
+                       WHEN 0
+                           DISPLAY 'EMAIL DO FUNCIONARIO ' DB2-CODFUN
+                                   ' FOI ALTERADA PARA '
+                                   DB2-EMAILFUN-TEXT
+                           MOVE 'EMAILFUN'        TO WK-CAMPO-HIST
+                           MOVE WK-EMAILFUN-ANTES
+                                                TO WK-VALOR-ANTES-HIST
+                           MOVE DB2-EMAILFUN-TEXT
+                                                TO WK-VALOR-DEPOIS-HIST
+                           PERFORM 220-GRAVA-HISTORICO
+                       WHEN 100
+                           DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                   ' FOI ALTERADO POR OUTRO USUARIO.'
+                                   ' TENTE NOVAMENTE'
+                       WHEN OTHER
+                           DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                                   ' NA ATUALIZACAO DO EMAIL DO'
+                                   ' FUNCIONARIO'
+                           MOVE 12 TO RETURN-CODE
+                           GOBACK
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+       216-VALIDA-EMAIL.
+           MOVE 'S' TO WK-EMAIL-VALIDA-SW.
+      *
+           IF DB2-EMAILFUN-TEXT NOT = SPACES
+               MOVE ZERO TO WK-EMAIL-ARROBA-CONT
+               INSPECT DB2-EMAILFUN-TEXT TALLYING
+                       WK-EMAIL-ARROBA-CONT FOR ALL '@'
+      *
+               IF WK-EMAIL-ARROBA-CONT NOT = 1
+                   MOVE 'N' TO WK-EMAIL-VALIDA-SW
+               END-IF
+           END-IF.
+      *
+           IF WK-EMAIL-VALIDA AND DB2-EMAILFUN-TEXT NOT = SPACES
+               PERFORM 217-VALIDA-EMAIL-DUPLICADO
+           END-IF.
+      *
+       217-VALIDA-EMAIL-DUPLICADO.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WK-EMAIL-CONT
+                   FROM EAD703.FUNCIONARIOS
+                   WHERE EMAILFUN = :DB2-EMAILFUN
+                     AND CODFUN <> :DB2-CODFUN
+           END-EXEC.
+      *
+           IF WK-EMAIL-CONT > 0
+               MOVE 'N' TO WK-EMAIL-VALIDA-SW
+           END-IF.
+      *
+       218-VALIDA-CPF.
+           MOVE 'S' TO WK-CPF-VALIDA-SW.
+      *
+           IF DB2-CPFFUN NOT NUMERIC
+               MOVE 'N' TO WK-CPF-VALIDA-SW
+           ELSE
+               PERFORM VARYING WK-CPF-POS FROM 1 BY 1
+                       UNTIL WK-CPF-POS > 11
+                   MOVE DB2-CPFFUN(WK-CPF-POS:1)
+                                       TO WK-CPF-DIGITO(WK-CPF-POS)
+               END-PERFORM
+      *
+               MOVE ZEROES TO WK-CPF-IGUAL-CONT
+               PERFORM VARYING WK-CPF-POS FROM 2 BY 1
+                       UNTIL WK-CPF-POS > 11
+                   IF WK-CPF-DIGITO(WK-CPF-POS) = WK-CPF-DIGITO(1)
+                       ADD 1 TO WK-CPF-IGUAL-CONT
+                   END-IF
+               END-PERFORM
+      *
+               IF WK-CPF-IGUAL-CONT = 10
+                   MOVE 'N' TO WK-CPF-VALIDA-SW
+               ELSE
+                   PERFORM 219-CALCULA-DIGITOS-CPF
+      *
+                   IF WK-CPF-DIGITO(10) NOT = WK-CPF-DV1
+                      OR WK-CPF-DIGITO(11) NOT = WK-CPF-DV2
+                       MOVE 'N' TO WK-CPF-VALIDA-SW
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       219-CALCULA-DIGITOS-CPF.
+           MOVE ZEROES TO WK-CPF-SOMA.
+      *
+           PERFORM VARYING WK-CPF-POS FROM 1 BY 1 UNTIL WK-CPF-POS > 9
+               COMPUTE WK-CPF-PESO = 11 - WK-CPF-POS
+               COMPUTE WK-CPF-SOMA = WK-CPF-SOMA +
+                       (WK-CPF-DIGITO(WK-CPF-POS) * WK-CPF-PESO)
+           END-PERFORM.
+      *
+           DIVIDE WK-CPF-SOMA BY 11 GIVING WK-CPF-QUOCIENTE
+                                    REMAINDER WK-CPF-RESTO.
+      *
+           IF WK-CPF-RESTO < 2
+               MOVE 0 TO WK-CPF-DV1
+           ELSE
+               COMPUTE WK-CPF-DV1 = 11 - WK-CPF-RESTO
+           END-IF.
+      *
+           MOVE ZEROES TO WK-CPF-SOMA.
+      *
+           PERFORM VARYING WK-CPF-POS FROM 1 BY 1 UNTIL WK-CPF-POS > 9
+               COMPUTE WK-CPF-PESO = 12 - WK-CPF-POS
+               COMPUTE WK-CPF-SOMA = WK-CPF-SOMA +
+                       (WK-CPF-DIGITO(WK-CPF-POS) * WK-CPF-PESO)
+           END-PERFORM.
+      *
+           COMPUTE WK-CPF-SOMA = WK-CPF-SOMA + (WK-CPF-DV1 * 2).
+      *
+           DIVIDE WK-CPF-SOMA BY 11 GIVING WK-CPF-QUOCIENTE
+                                    REMAINDER WK-CPF-RESTO.
+      *
+           IF WK-CPF-RESTO < 2
+               MOVE 0 TO WK-CPF-DV2
+           ELSE
+               COMPUTE WK-CPF-DV2 = 11 - WK-CPF-RESTO
+           END-IF.
+      *
+       220-GRAVA-HISTORICO.
+           MOVE DB2-CODFUN          TO DB2H-CODFUN.
+           MOVE WK-CAMPO-HIST       TO DB2H-CAMPOHIST.
+           MOVE WK-VALOR-ANTES-HIST  TO DB2H-VALORANTHIST-TEXT.
+           MOVE WK-VALOR-DEPOIS-HIST TO DB2H-VALORNOVHIST-TEXT.
+           MOVE WK-USUARIO-HIST     TO DB2H-USUARIOHIST.
+      *
+           PERFORM 223-CONTA-VALORANTHIST.
+           PERFORM 224-CONTA-VALORNOVHIST.
+      *
+           EXEC SQL
+               INSERT INTO EAD703.FUNCIONARIOS_HIST
+                   ( CODFUN, CAMPOHIST, VALORANTHIST, VALORNOVHIST,
+                     USUARIOHIST, DATAHORAHIST )
+                   VALUES ( :DB2H-CODFUN, :DB2H-CAMPOHIST,
+                            :DB2H-VALORANTHIST, :DB2H-VALORNOVHIST,
+                            :DB2H-USUARIOHIST, CURRENT TIMESTAMP )
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                       ' NA GRAVACAO DO HISTORICO DO FUNCIONARIO '
+                       DB2-CODFUN
+           END-IF.
+      *
+       223-CONTA-VALORANTHIST.
+           MOVE 30 TO DB2H-VALORANTHIST-LEN.
+      *
+           PERFORM VARYING WK-POSICAO FROM 30 BY -1
+                   UNTIL DB2H-VALORANTHIST-TEXT(WK-POSICAO:1)
+                                                        NOT = SPACES
+               SUBTRACT 1 FROM DB2H-VALORANTHIST-LEN
+           END-PERFORM.
+      *
+       224-CONTA-VALORNOVHIST.
+           MOVE 30 TO DB2H-VALORNOVHIST-LEN.
+      *
+           PERFORM VARYING WK-POSICAO FROM 30 BY -1
+                   UNTIL DB2H-VALORNOVHIST-TEXT(WK-POSICAO:1)
+                                                        NOT = SPACES
+               SUBTRACT 1 FROM DB2H-VALORNOVHIST-LEN
+           END-PERFORM.
+      *
+       221-VALIDA-DEPARTAMENTO.
+           MOVE 'S' TO WK-DEPARTAMENTO-VALIDA-SW.
+      *
+           EXEC SQL
+               SELECT COUNT(*) INTO :WK-DEPTO-CONT
+                   FROM EAD703.DEPARTAMENTOS
+                   WHERE CODDEPTO = :DB2-DEPTOFUN
+           END-EXEC.
+      *
+           IF WK-DEPTO-CONT = 0
+               MOVE 'N' TO WK-DEPARTAMENTO-VALIDA-SW
+           END-IF.
+      *
+       222-VALIDA-LIMITE-DEPTO.
+           MOVE 'S' TO WK-LIMITE-VALIDA-SW.
+      *
+           EXEC SQL
+               SELECT QTDEMAXFUN INTO :DB2L-QTDEMAXFUN
+                   FROM EAD703.DEPARTAMENTOS_LIMITE
+                   WHERE CODDEPTO = :DB2-DEPTOFUN
            END-EXEC.
       *
            MOVE SQLCODE TO WK-SQLCODE-EDIT.
       *
            EVALUATE SQLCODE
-
                WHEN 0
-                   DISPLAY 'DEPARTAMENTO DO FUNCIONARIO ' DB2-CODFUN
-                           ' FOI ALTERADO PARA ' DB2-DEPTOFUN
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :WK-DEPTO-QTDATUALFUN
+                           FROM EAD703.FUNCIONARIOS
+                           WHERE DEPTOFUN = :DB2-DEPTOFUN
+                             AND ATIVOFUN = 'A'
+                   END-EXEC
+      *
+                   IF WK-DEPTO-QTDATUALFUN >= DB2L-QTDEMAXFUN
+                       MOVE 'N' TO WK-LIMITE-VALIDA-SW
+                   END-IF
                WHEN 100
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' NAO EXISTE'
-               WHEN -530
-                   DISPLAY 'O DEPARTAMENTO ' DB2-DEPTOFUN
-                           ' NAO EXISTE'
+                   CONTINUE
                WHEN OTHER
                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                           ' NA ATUALIZACAO DO DEPARTAMENTO DO'
-                           ' FUNCIONARIO'
+                           ' NA LEITURA DO LIMITE DO DEPARTAMENTO'
                    MOVE 12 TO RETURN-CODE
                    GOBACK
            END-EVALUATE.
       *
-       213-ALTERA-ADMISSAO.
+       230-VERIFICA-CHECKPOINT.
+           DIVIDE WK-CONTADOR-TRANSACAO BY WK-CHECKPOINT-INTERVALO
+               GIVING WK-CHECKPOINT-QUOCIENTE
+               REMAINDER WK-CHECKPOINT-RESTO.
+      *
+           IF WK-CONTADOR-TRANSACAO > 0 AND WK-CHECKPOINT-RESTO = 0
+               PERFORM 231-GRAVA-CHECKPOINT
+           END-IF.
+      *
+       231-GRAVA-CHECKPOINT.
            EXEC SQL
-               UPDATE EAD703.FUNCIONARIOS
-                   SET ADMISSFUN = :DB2-ADMISSFUN
-                   WHERE   CODFUN = :DB2-CODFUN
+               COMMIT
+           END-EXEC.
+      *
+           MOVE WK-CONTADOR-TRANSACAO TO WK-CONTADOR-EDIT.
+      *
+           DISPLAY 'CHECKPOINT: COMMIT REALIZADO APOS O REGISTRO '
+                   WK-CONTADOR-EDIT ' DO ARQUIVO DE TRANSACOES'.
+      *
+       240-REAJUSTE-DEPARTAMENTO.
+           MOVE WK-DEPTOFUN-ACCEPT TO DB2-DEPTOFUN.
+      *
+           EXEC SQL
+               OPEN REAJUSTETEMP
            END-EXEC.
       *
            MOVE SQLCODE TO WK-SQLCODE-EDIT.
       *
            EVALUATE SQLCODE
                WHEN 0
-                   DISPLAY 'ADMISSAO DO FUNCIONARIO ' DB2-CODFUN
-                           ' FOI ALTERADA PARA ' DB2-ADMISSFUN
+                   PERFORM 241-LER-REAJUSTE
                WHEN 100
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' NAO EXISTE'
+                   DISPLAY 'NENHUM FUNCIONARIO ATIVO NO DEPARTAMENTO '
+                           DB2-DEPTOFUN
                WHEN OTHER
                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                           ' NA ATUALIZACAO DA ADMISSAO DO'
-                           ' FUNCIONARIO'
+                           ' NA ABERTURA DO CURSOR DE REAJUSTE'
                    MOVE 12 TO RETURN-CODE
                    GOBACK
            END-EVALUATE.
       *
-       214-ALTERA-IDADE.
+           PERFORM 242-PROCESSA-REAJUSTE UNTIL SQLCODE NOT = 0.
+      *
            EXEC SQL
-               UPDATE EAD703.FUNCIONARIOS
-                   SET IDADEFUN = :DB2-IDADEFUN
-                   WHERE   CODFUN = :DB2-CODFUN
+               CLOSE REAJUSTETEMP
+           END-EXEC.
+      *
+       241-LER-REAJUSTE.
+           EXEC SQL
+               FETCH REAJUSTETEMP
+                   INTO :WK-CODFUN-REAJUSTE, :WK-SALARIO-REAJ-ANTES,
+                        :WK-DATALTERFUN-REAJUSTE
            END-EXEC.
       *
            MOVE SQLCODE TO WK-SQLCODE-EDIT.
       *
            EVALUATE SQLCODE
                WHEN 0
-                   DISPLAY 'IDADE DO FUNCIONARIO ' DB2-CODFUN
-                           ' FOI ALTERADA PARA ' WK-IDADE-EDIT
+                   CONTINUE
                WHEN 100
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' NAO EXISTE'
+                   DISPLAY 'FIM DO REAJUSTE DO DEPARTAMENTO '
+                           DB2-DEPTOFUN
                WHEN OTHER
                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                           ' NA ATUALIZACAO DA IDADE DO'
-                           ' FUNCIONARIO'
+                           ' NO FETCH DO CURSOR DE REAJUSTE'
                    MOVE 12 TO RETURN-CODE
                    GOBACK
            END-EVALUATE.
       *
-       215-ALTERA-EMAIL.
+       242-PROCESSA-REAJUSTE.
+           COMPUTE WK-SALARIO-NOVO ROUNDED =
+               WK-SALARIO-REAJ-ANTES *
+               (1 + (WK-PERCENTUAL-ACCEPT / 100)).
+      *
            EXEC SQL
                UPDATE EAD703.FUNCIONARIOS
-                   SET EMAILFUN = :DB2-EMAILFUN
-                   WHERE   CODFUN = :DB2-CODFUN
+                   SET SALARIOFUN = :WK-SALARIO-NOVO,
+                       DATALTERFUN = CURRENT TIMESTAMP
+                   WHERE   CODFUN = :WK-CODFUN-REAJUSTE
+                     AND   DATALTERFUN = :WK-DATALTERFUN-REAJUSTE
            END-EXEC.
       *
            MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           MOVE WK-SALARIO-REAJ-ANTES TO WK-SALARIO-REAJ-ANTES-ED.
+           MOVE WK-SALARIO-NOVO       TO WK-SALARIO-REAJ-EDIT.
       *
            EVALUATE SQLCODE
                WHEN 0
-                   DISPLAY 'EMAIL DO FUNCIONARIO ' DB2-CODFUN
-                           ' FOI ALTERADA PARA ' DB2-EMAILFUN-TEXT
+                   DISPLAY 'FUNCIONARIO ' WK-CODFUN-REAJUSTE
+                           ' TEVE O SALARIO REAJUSTADO DE '
+                           WK-SALARIO-REAJ-ANTES-ED ' PARA '
+                           WK-SALARIO-REAJ-EDIT
+                   MOVE WK-CODFUN-REAJUSTE TO DB2-CODFUN
+                   MOVE 'SALARIOFUN'       TO WK-CAMPO-HIST
+                   MOVE WK-SALARIO-REAJ-ANTES-ED
+                                           TO WK-VALOR-ANTES-HIST
+                   MOVE WK-SALARIO-REAJ-EDIT TO WK-VALOR-DEPOIS-HIST
+                   PERFORM 220-GRAVA-HISTORICO
                WHEN 100
-                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                           ' NAO EXISTE'
+                   DISPLAY 'FUNCIONARIO ' WK-CODFUN-REAJUSTE
+                           ' FOI ALTERADO POR OUTRO USUARIO DURANTE'
+                           ' O REAJUSTE'
                WHEN OTHER
                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                           ' NA ATUALIZACAO DO EMAIL DO'
-                           ' FUNCIONARIO'
+                           ' NO REAJUSTE DO SALARIO DO FUNCIONARIO'
                    MOVE 12 TO RETURN-CODE
                    GOBACK
            END-EVALUATE.
       *
+           PERFORM 241-LER-REAJUSTE.
       ******************************************************************
-       300-LER-FUNCIONARIOS SECTION.
-       301-LER-FUNCIONARIOS.
-           EXIT.
+       300-LER-TRANSACAO SECTION.
+       301-LER-TRANSACAO.
+           READ ARQ-TRANFUN INTO WK-ACCEPT
+               AT END
+                   MOVE 'S' TO WK-FIM-ARQUIVO-SW
+               NOT AT END
+                   ADD 1 TO WK-CONTADOR-TRANSACAO
+           END-READ.
       ******************************************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
-           EXIT.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+      *
+           MOVE WK-CONTADOR-TRANSACAO TO WK-CONTADOR-EDIT.
+      *
+           DISPLAY 'PROCESSAMENTO ENCERRADO. TOTAL DE TRANSACOES: '
+                   WK-CONTADOR-EDIT.
+      *
+           CLOSE ARQ-TRANFUN.
       ******************************************************************
-       END PROGRAM COBFUN04.
\ No newline at end of file
+       END PROGRAM COBFUN04.
