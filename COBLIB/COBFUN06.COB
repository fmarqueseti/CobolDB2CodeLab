@@ -0,0 +1,138 @@
+      ******************************************************************
+      * DATA     : 2025-01-24                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : RESUMO DA FOLHA DE PAGAMENTO POR DEPARTAMENTO (DB2) *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN06.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE BOOKDEPT
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE RESUMOTEMP CURSOR FOR
+                  SELECT F.DEPTOFUN,
+                         D.NOMEDEPTO,
+                         COUNT(*),
+                         SUM(F.SALARIOFUN),
+                         AVG(F.SALARIOFUN)
+
+                       FROM EAD703.FUNCIONARIOS F,
+                            EAD703.DEPARTAMENTOS D
+                       WHERE  F.DEPTOFUN = D.CODDEPTO
+                         AND  F.ATIVOFUN = 'A'
+                       GROUP BY F.DEPTOFUN, D.NOMEDEPTO
+                       ORDER BY F.DEPTOFUN
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT      PIC -999          VALUE ZEROES.
+       77  WK-QTDE-FUNC         PIC S9(8)  USAGE COMP    VALUE ZEROES.
+       77  WK-QTDE-EDIT         PIC ZZZ.ZZ9              VALUE ZEROES.
+       77  WK-TOTAL-SALARIO     PIC S9(9)V9(2) COMP-3    VALUE ZEROES.
+       77  WK-TOTAL-EDIT        PIC ZZZ.ZZZ.ZZ9,99       VALUE ZEROES.
+       77  WK-MEDIA-SALARIO     PIC S9(7)V9(2) COMP-3    VALUE ZEROES.
+       77  WK-MEDIA-EDIT        PIC ZZZ.ZZ9,99           VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           DISPLAY 'RESUMO DA FOLHA DE PAGAMENTO POR DEPARTAMENTO'.
+           DISPLAY '**********************************************'.
+      *
+           EXEC SQL
+               OPEN RESUMOTEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-RESUMO
+               WHEN 100
+                   DISPLAY 'FIM DA TABELA'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           MOVE WK-QTDE-FUNC     TO WK-QTDE-EDIT.
+           MOVE WK-TOTAL-SALARIO TO WK-TOTAL-EDIT.
+           MOVE WK-MEDIA-SALARIO TO WK-MEDIA-EDIT.
+      *
+           DISPLAY 'DEPARTAMENTO   : ' DB2-DEPTOFUN
+                   ' - ' DB2-NOMEDEPTO-TEXT.
+           DISPLAY 'QTDE FUNCS     : ' WK-QTDE-EDIT.
+           DISPLAY 'FOLHA TOTAL    : ' WK-TOTAL-EDIT.
+           DISPLAY 'FOLHA MEDIA    : ' WK-MEDIA-EDIT.
+           DISPLAY '****************************************'.
+      *
+           PERFORM 301-LER-RESUMO.
+      ******************************************************************
+       300-LER-RESUMO SECTION.
+       301-LER-RESUMO.
+           MOVE SPACES TO DB2-NOMEDEPTO-TEXT.
+      *
+           EXEC SQL
+               FETCH RESUMOTEMP
+                   INTO :DB2-DEPTOFUN,
+                        :DB2-NOMEDEPTO,
+                        :WK-QTDE-FUNC,
+                        :WK-TOTAL-SALARIO,
+                        :WK-MEDIA-SALARIO
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DO CURSOR'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           EXEC SQL
+               CLOSE RESUMOTEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN06.
