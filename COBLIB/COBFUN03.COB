@@ -0,0 +1,108 @@
+      ******************************************************************
+      * DATA     : 2025-01-10                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : EXIBIR TODOS (USO DE CURSOR) OS DEPARTAMENTOS (DB2) *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN03.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKDEPT
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE DEPTEMP CURSOR FOR
+                  SELECT CODDEPTO,
+                         NOMEDEPTO
+
+                       FROM EAD703.DEPARTAMENTOS
+                       ORDER BY CODDEPTO
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT    PIC -999       VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           EXEC SQL
+               OPEN DEPTEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-DEPARTAMENTOS
+               WHEN 100
+                   DISPLAY 'FIM DA TABELA'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           DISPLAY 'CODIGO       : ' DB2-CODDEPTO.
+           DISPLAY 'DEPARTAMENTO : ' DB2-NOMEDEPTO-TEXT.
+           DISPLAY '****************************************'.
+      *
+           PERFORM 301-LER-DEPARTAMENTOS.
+      ******************************************************************
+       300-LER-DEPARTAMENTOS SECTION.
+       301-LER-DEPARTAMENTOS.
+           MOVE SPACES TO DB2-NOMEDEPTO-TEXT.
+      *
+           EXEC SQL
+               FETCH DEPTEMP
+                   INTO :DB2-CODDEPTO,
+                        :DB2-NOMEDEPTO
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DO CURSOR'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           EXEC SQL
+               CLOSE DEPTEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN03.
