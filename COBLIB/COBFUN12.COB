@@ -0,0 +1,139 @@
+      ******************************************************************
+      * DATA     : 2025-03-14                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : RELACAO DE ANIVERSARIOS DE ADMISSAO NO PERIODO      *
+      *            INFORMADO (DB2)                                     *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN12.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE ANIVERSTEMP CURSOR FOR
+                  SELECT CODFUN, NOMEFUN, DEPTOFUN, ADMISSFUN
+                      FROM EAD703.FUNCIONARIOS
+                      WHERE ATIVOFUN = 'A'
+                      ORDER BY DEPTOFUN, CODFUN
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT      PIC -999          VALUE ZEROES.
+       77  WK-MMDD-ADMISSAO     PIC X(5)          VALUE SPACES.
+       77  WK-CONT-ANIVERSARIO  PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CONT-EDIT         PIC ZZZ.ZZ9        VALUE ZEROES.
+      *
+       01  WK-ACCEPT-PERIODO.
+           05 WK-MMDD-INICIO-ACCEPT PIC X(5)  VALUE SPACES.
+           05 WK-MMDD-FIM-ACCEPT    PIC X(5)  VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           DISPLAY 'RELACAO DE ANIVERSARIOS DE ADMISSAO'.
+           DISPLAY 'INFORME O PERIODO NO FORMATO MM-DD MM-DD:'.
+      *
+           ACCEPT WK-ACCEPT-PERIODO FROM SYSIN.
+      *
+           DISPLAY 'PERIODO: ' WK-MMDD-INICIO-ACCEPT ' A '
+                   WK-MMDD-FIM-ACCEPT.
+           DISPLAY '**********************************************'.
+      *
+           EXEC SQL
+               OPEN ANIVERSTEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-FUNCIONARIO
+               WHEN 100
+                   DISPLAY 'NENHUM FUNCIONARIO ATIVO CADASTRADO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           MOVE DB2-ADMISSFUN(6:5) TO WK-MMDD-ADMISSAO.
+      *
+           IF WK-MMDD-ADMISSAO >= WK-MMDD-INICIO-ACCEPT
+              AND WK-MMDD-ADMISSAO <= WK-MMDD-FIM-ACCEPT
+               DISPLAY 'CODIGO: ' DB2-CODFUN
+                       '  NOME: ' DB2-NOMEFUN-TEXT
+                       '  DEPTO: ' DB2-DEPTOFUN
+                       '  ADMISSAO: ' DB2-ADMISSFUN
+               ADD 1 TO WK-CONT-ANIVERSARIO
+           END-IF.
+      *
+           PERFORM 301-LER-FUNCIONARIO.
+      ******************************************************************
+       300-LER-FUNCIONARIO SECTION.
+       301-LER-FUNCIONARIO.
+           MOVE SPACES TO DB2-NOMEFUN-TEXT.
+      *
+           EXEC SQL
+               FETCH ANIVERSTEMP
+                   INTO :DB2-CODFUN,
+                        :DB2-NOMEFUN,
+                        :DB2-DEPTOFUN,
+                        :DB2-ADMISSFUN
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DA RELACAO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           MOVE WK-CONT-ANIVERSARIO TO WK-CONT-EDIT.
+      *
+           DISPLAY '**********************************************'.
+           DISPLAY 'TOTAL DE ANIVERSARIANTES NO PERIODO: '
+                   WK-CONT-EDIT.
+      *
+           EXEC SQL
+               CLOSE ANIVERSTEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN12.
