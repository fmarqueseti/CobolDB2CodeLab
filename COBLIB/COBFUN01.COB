@@ -32,6 +32,8 @@
        77  WK-IDADE-EDIT      PIC ZZZ9       VALUE ZEROES.
        77  WK-SQLCODE-EDIT    PIC -999       VALUE ZEROES.
        77  WK-ACCEPT-CODFUN   PIC X(4)       VALUE SPACES.
+       77  WK-INDICATOR-EMAIL PIC S9(4) COMP VALUE ZEROES.
+       77  WK-INDICATOR-DEMISSFUN PIC S9(4) COMP VALUE ZEROES.
       *
        PROCEDURE DIVISION.
        000-PRINCIPAL SECTION.
@@ -64,10 +66,33 @@
        300-LER-FUNCIONARIOS SECTION.
        301-LER-FUNCIONARIOS.
            MOVE WK-ACCEPT-CODFUN TO DB2-CODFUN.
+           MOVE SPACES TO DB2-NOMEFUN-TEXT DB2-EMAILFUN-TEXT.
       *
            EXEC SQL
-               SELECT *
-                   INTO :REG-FUNCIONARIOS
+               SELECT CODFUN,
+                      NOMEFUN,
+                      SALARIOFUN,
+                      DEPTOFUN,
+                      ADMISSFUN,
+                      IDADEFUN,
+                      EMAILFUN,
+                      ATIVOFUN,
+                      DEMISSFUN,
+                      DATALTERFUN,
+                      CPFFUN,
+                      DATANASCFUN
+                   INTO :DB2-CODFUN,
+                        :DB2-NOMEFUN,
+                        :DB2-SALARIOFUN,
+                        :DB2-DEPTOFUN,
+                        :DB2-ADMISSFUN,
+                        :DB2-IDADEFUN,
+                        :DB2-EMAILFUN :WK-INDICATOR-EMAIL,
+                        :DB2-ATIVOFUN,
+                        :DB2-DEMISSFUN :WK-INDICATOR-DEMISSFUN,
+                        :DB2-DATALTERFUN,
+                        :DB2-CPFFUN,
+                        :DB2-DATANASCFUN
                    FROM EAD703.FUNCIONARIOS
                    WHERE  CODFUN = :DB2-CODFUN
            END-EXEC.
@@ -76,7 +101,12 @@
       *
            EVALUATE SQLCODE
                WHEN 0
-                   CONTINUE
+                   IF WK-INDICATOR-EMAIL = -1
+                       MOVE SPACES TO DB2-EMAILFUN-TEXT
+                   END-IF
+                   IF WK-INDICATOR-DEMISSFUN = -1
+                       MOVE SPACES TO DB2-DEMISSFUN
+                   END-IF
                WHEN 100
                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN  ' NAO EXISTE.'
                WHEN OTHER
