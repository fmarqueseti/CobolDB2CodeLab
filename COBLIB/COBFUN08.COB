@@ -0,0 +1,142 @@
+      ******************************************************************
+      * DATA     : 2025-02-14                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : EXTRACAO DE FUNCIONARIOS EM LAYOUT FIXO PARA A      *
+      *            INTERFACE DE FOLHA DE PAGAMENTO (DB2)               *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN08.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTRFUN ASSIGN TO EXTRFUN
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-EXTRFUN
+           RECORDING MODE IS F.
+       01  REG-EXTRFUN.
+           05 REG-CODFUN-EXTR       PIC X(4).
+           05 REG-NOMEFUN-EXTR      PIC X(30).
+           05 REG-SALARIOFUN-EXTR   PIC 9(6)V99.
+           05 REG-DEPTOFUN-EXTR     PIC X(3).
+           05 REG-ADMISSFUN-EXTR    PIC X(10).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE EXTRATTEMP CURSOR FOR
+                  SELECT CODFUN,
+                         NOMEFUN,
+                         SALARIOFUN,
+                         DEPTOFUN,
+                         ADMISSFUN
+                       FROM EAD703.FUNCIONARIOS
+                       WHERE ATIVOFUN = 'A'
+                       ORDER BY CODFUN
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT      PIC -999          VALUE ZEROES.
+       77  WK-CONTADOR-EXTR     PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CONTADOR-EDIT     PIC ZZZ.ZZ9           VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           OPEN OUTPUT ARQ-EXTRFUN.
+      *
+           EXEC SQL
+               OPEN EXTRATTEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-FUNCIONARIO
+               WHEN 100
+                   DISPLAY 'NENHUM FUNCIONARIO ATIVO PARA EXTRACAO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           MOVE DB2-CODFUN      TO REG-CODFUN-EXTR.
+           MOVE DB2-NOMEFUN-TEXT TO REG-NOMEFUN-EXTR.
+           MOVE DB2-SALARIOFUN  TO REG-SALARIOFUN-EXTR.
+           MOVE DB2-DEPTOFUN    TO REG-DEPTOFUN-EXTR.
+           MOVE DB2-ADMISSFUN   TO REG-ADMISSFUN-EXTR.
+      *
+           WRITE REG-EXTRFUN.
+      *
+           ADD 1 TO WK-CONTADOR-EXTR.
+      *
+           PERFORM 301-LER-FUNCIONARIO.
+      ******************************************************************
+       300-LER-FUNCIONARIO SECTION.
+       301-LER-FUNCIONARIO.
+           MOVE SPACES TO DB2-NOMEFUN-TEXT.
+      *
+           EXEC SQL
+               FETCH EXTRATTEMP
+                   INTO :DB2-CODFUN,
+                        :DB2-NOMEFUN,
+                        :DB2-SALARIOFUN,
+                        :DB2-DEPTOFUN,
+                        :DB2-ADMISSFUN
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DO CURSOR'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           EXEC SQL
+               CLOSE EXTRATTEMP
+           END-EXEC.
+      *
+           MOVE WK-CONTADOR-EXTR TO WK-CONTADOR-EDIT.
+      *
+           DISPLAY 'EXTRACAO ENCERRADA. TOTAL DE REGISTROS GRAVADOS: '
+                   WK-CONTADOR-EDIT.
+      *
+           CLOSE ARQ-EXTRFUN.
+      ******************************************************************
+       END PROGRAM COBFUN08.
