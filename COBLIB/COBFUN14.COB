@@ -0,0 +1,145 @@
+      ******************************************************************
+      * DATA     : 2025-03-28                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : RELATORIO DE FUNCIONARIOS ELEGIVEIS A APOSENTADORIA *
+      *            POR IDADE, AGRUPADO POR DEPARTAMENTO (DB2)          *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN14.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE APOSENTTEMP CURSOR FOR
+                  SELECT CODFUN, NOMEFUN, DEPTOFUN, IDADEFUN
+                      FROM EAD703.FUNCIONARIOS
+                      WHERE ATIVOFUN = 'A'
+                        AND IDADEFUN >= :WK-IDADE-MINIMA
+                      ORDER BY DEPTOFUN, CODFUN
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT      PIC -999          VALUE ZEROES.
+       77  WK-IDADE-MINIMA      PIC S9(4) USAGE COMP VALUE ZEROES.
+       77  WK-IDADE-MINIMA-ACCEPT PIC 99          VALUE ZEROES.
+       77  WK-IDADE-EDIT        PIC ZZZ9          VALUE ZEROES.
+       77  WK-DEPTOFUN-ANTERIOR PIC X(3)          VALUE SPACES.
+       77  WK-CONT-ELEGIVEL     PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CONT-EDIT         PIC ZZZ.ZZ9        VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           DISPLAY 'RELATORIO DE ELEGIBILIDADE A APOSENTADORIA'.
+           DISPLAY 'INFORME A IDADE MINIMA:'.
+      *
+           ACCEPT WK-IDADE-MINIMA-ACCEPT FROM SYSIN.
+      *
+           MOVE WK-IDADE-MINIMA-ACCEPT TO WK-IDADE-MINIMA.
+      *
+           DISPLAY '**********************************************'.
+      *
+           EXEC SQL
+               OPEN APOSENTTEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-FUNCIONARIO
+               WHEN 100
+                   DISPLAY 'NENHUM FUNCIONARIO ELEGIVEL ENCONTRADO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           IF DB2-DEPTOFUN NOT = WK-DEPTOFUN-ANTERIOR
+               PERFORM 210-IMPRIME-QUEBRA-DEPTO
+           END-IF.
+      *
+           MOVE DB2-IDADEFUN TO WK-IDADE-EDIT.
+      *
+           DISPLAY '   CODIGO: ' DB2-CODFUN
+                   '  NOME: ' DB2-NOMEFUN-TEXT
+                   '  IDADE: ' WK-IDADE-EDIT.
+      *
+           ADD 1 TO WK-CONT-ELEGIVEL.
+      *
+           PERFORM 301-LER-FUNCIONARIO.
+      *
+       210-IMPRIME-QUEBRA-DEPTO.
+           MOVE DB2-DEPTOFUN TO WK-DEPTOFUN-ANTERIOR.
+      *
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'DEPARTAMENTO: ' DB2-DEPTOFUN.
+      ******************************************************************
+       300-LER-FUNCIONARIO SECTION.
+       301-LER-FUNCIONARIO.
+           MOVE SPACES TO DB2-NOMEFUN-TEXT.
+      *
+           EXEC SQL
+               FETCH APOSENTTEMP
+                   INTO :DB2-CODFUN,
+                        :DB2-NOMEFUN,
+                        :DB2-DEPTOFUN,
+                        :DB2-IDADEFUN
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DO RELATORIO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           MOVE WK-CONT-ELEGIVEL TO WK-CONT-EDIT.
+      *
+           DISPLAY '**********************************************'.
+           DISPLAY 'TOTAL DE FUNCIONARIOS ELEGIVEIS: ' WK-CONT-EDIT.
+      *
+           EXEC SQL
+               CLOSE APOSENTTEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN14.
