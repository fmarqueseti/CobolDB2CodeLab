@@ -0,0 +1,168 @@
+      ******************************************************************
+      * DATA     : 2025-01-17                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : INCLUSAO, ALTERACAO E EXCLUSAO DE DEPARTAMENTOS(DB2)*
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN05.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKDEPT
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT         PIC -999       VALUE ZEROES.
+       77  WK-POSICAO              PIC 99         VALUE ZEROES.
+      *
+       01  WK-ACCEPT.
+           05 WK-FUNCAO-ACCEPT     PIC X          VALUE SPACES.
+           05 WK-CODDEPTO-ACCEPT   PIC X(3)       VALUE SPACES.
+           05 WK-NOMEDEPTO-ACCEPT  PIC X(30)      VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-ACCEPT FROM SYSIN.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+      *
+           EVALUATE WK-FUNCAO-ACCEPT
+               WHEN 'I'
+                   PERFORM 202-INCLUSAO
+               WHEN 'E'
+                   PERFORM 203-EXCLUSAO
+               WHEN 'A'
+                   PERFORM 204-ALTERACAO
+               WHEN OTHER
+                   DISPLAY 'FUNCAO ' WK-FUNCAO-ACCEPT
+                           ' INVALIDA'
+           END-EVALUATE.
+      *
+       202-INCLUSAO.
+           MOVE WK-CODDEPTO-ACCEPT   TO DB2-CODDEPTO.
+           MOVE WK-NOMEDEPTO-ACCEPT  TO DB2-NOMEDEPTO-TEXT.
+      *
+           PERFORM 205-CONTA-NOMEDEPTO.
+      *
+           EXEC SQL
+               INSERT INTO EAD703.DEPARTAMENTOS
+               VALUES ( :DB2-CODDEPTO,
+                        :DB2-NOMEDEPTO )
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'DEPARTAMENTO ' DB2-CODDEPTO
+                           ' FOI INCLUIDO'
+               WHEN -803
+                   DISPLAY 'DEPARTAMENTO ' DB2-CODDEPTO
+                           ' JA EXISTE'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA INCLUSAO DE DEPARTAMENTO'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+      *
+       203-EXCLUSAO.
+           MOVE WK-CODDEPTO-ACCEPT   TO DB2-CODDEPTO.
+      *
+           EXEC SQL
+               DELETE FROM EAD703.DEPARTAMENTOS
+                   WHERE CODDEPTO = :DB2-CODDEPTO
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'DEPARTAMENTO ' DB2-CODDEPTO
+                           ' FOI EXCLUIDO'
+               WHEN 100
+                   DISPLAY 'DEPARTAMENTO ' DB2-CODDEPTO
+                           ' NAO EXISTE'
+               WHEN -532
+                   DISPLAY 'DEPARTAMENTO ' DB2-CODDEPTO
+                           ' POSSUI FUNCIONARIOS VINCULADOS'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA EXCLUSAO DE DEPARTAMENTO'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+       204-ALTERACAO.
+           MOVE WK-CODDEPTO-ACCEPT   TO DB2-CODDEPTO.
+           MOVE WK-NOMEDEPTO-ACCEPT  TO DB2-NOMEDEPTO-TEXT.
+      *
+           PERFORM 205-CONTA-NOMEDEPTO.
+      *
+           IF WK-NOMEDEPTO-ACCEPT NOT = SPACES
+               PERFORM 210-ALTERA-NOME
+           END-IF.
+      *
+       205-CONTA-NOMEDEPTO.
+           MOVE 30 TO DB2-NOMEDEPTO-LEN.
+      *
+           PERFORM VARYING WK-POSICAO FROM 30 BY -1
+                   UNTIL DB2-NOMEDEPTO-TEXT(WK-POSICAO:1) NOT = SPACES
+               SUBTRACT 1 FROM DB2-NOMEDEPTO-LEN
+           END-PERFORM.
+      *
+       210-ALTERA-NOME.
+           EXEC SQL
+               UPDATE EAD703.DEPARTAMENTOS
+                   SET NOMEDEPTO = :DB2-NOMEDEPTO
+                   WHERE   CODDEPTO = :DB2-CODDEPTO
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'NOME DO DEPARTAMENTO ' DB2-CODDEPTO
+                           ' FOI ALTERADO PARA ' DB2-NOMEDEPTO-TEXT
+               WHEN 100
+                   DISPLAY 'DEPARTAMENTO ' DB2-CODDEPTO
+                           ' NAO EXISTE'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ATUALIZACAO DO NOME DO DEPARTAMENTO'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      *
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           EXIT.
+      ******************************************************************
+       END PROGRAM COBFUN05.
