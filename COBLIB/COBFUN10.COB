@@ -0,0 +1,130 @@
+      ******************************************************************
+      * DATA     : 2025-02-28                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : RECONCILIACAO DE CODIGOS DE DEPARTAMENTO ENTRE      *
+      *            FUNCIONARIOS E DEPARTAMENTOS (DB2)                  *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN10.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE BOOKDEPT
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE DEPTOFUNTEMP CURSOR FOR
+                  SELECT DISTINCT DEPTOFUN
+                      FROM EAD703.FUNCIONARIOS
+                      ORDER BY DEPTOFUN
+           END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT      PIC -999          VALUE ZEROES.
+       77  WK-CONT-DEPTO        PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CONT-DIVERGENTE   PIC S9(8) USAGE COMP VALUE ZEROES.
+       77  WK-CONT-EDIT         PIC ZZZ.ZZ9           VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      ******************************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           DISPLAY 'RECONCILIACAO DE DEPARTAMENTOS DE FUNCIONARIOS'.
+           DISPLAY '**********************************************'.
+      *
+           EXEC SQL
+               OPEN DEPTOFUNTEMP
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 301-LER-DEPTOFUN
+               WHEN 100
+                   DISPLAY 'NENHUM FUNCIONARIO CADASTRADO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NA ABERTURA DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WK-CONT-DEPTO
+                   FROM EAD703.DEPARTAMENTOS
+                   WHERE CODDEPTO = :DB2-DEPTOFUN
+           END-EXEC.
+      *
+           IF WK-CONT-DEPTO = 0
+               DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN
+                       ' USADO EM FUNCIONARIOS MAS NAO CADASTRADO'
+                       ' EM DEPARTAMENTOS'
+               ADD 1 TO WK-CONT-DIVERGENTE
+           ELSE
+               DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN ' OK'
+           END-IF.
+      *
+           PERFORM 301-LER-DEPTOFUN.
+      ******************************************************************
+       300-LER-DEPTOFUN SECTION.
+       301-LER-DEPTOFUN.
+           EXEC SQL
+               FETCH DEPTOFUNTEMP
+                   INTO :DB2-DEPTOFUN
+           END-EXEC.
+      *
+           MOVE SQLCODE TO WK-SQLCODE-EDIT.
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   DISPLAY 'FIM DA RECONCILIACAO'
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO FETCH DO CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+      ******************************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           MOVE WK-CONT-DIVERGENTE TO WK-CONT-EDIT.
+      *
+           DISPLAY '**********************************************'.
+           DISPLAY 'TOTAL DE DEPARTAMENTOS DIVERGENTES: ' WK-CONT-EDIT.
+      *
+           EXEC SQL
+               CLOSE DEPTOFUNTEMP
+           END-EXEC.
+      ******************************************************************
+       END PROGRAM COBFUN10.
