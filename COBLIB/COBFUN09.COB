@@ -0,0 +1,77 @@
+      ******************************************************************
+      * DATA     : 2025-02-21                                          *
+      * AUTOR    : EAD703 - FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)   *
+      * OBJETIVO : MENU DE ACESSO AS ROTINAS DE FUNCIONARIOS (DB2)     *
+      * CPD      : ESCOLA DE PROGRAMADORES                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBFUN09.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WK-OPCAO-ACCEPT      PIC X          VALUE SPACES.
+      *
+       01  WK-SWITCHES.
+           05 WK-SAIR-SW        PIC X          VALUE 'N'.
+              88 WK-SAIR                       VALUE 'S'.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 201-PROCESSAR UNTIL WK-SAIR.
+           GOBACK.
+      ******************************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           PERFORM 210-EXIBE-MENU.
+      *
+           ACCEPT WK-OPCAO-ACCEPT FROM SYSIN.
+      *
+           EVALUATE WK-OPCAO-ACCEPT
+               WHEN '1'
+                   CALL 'COBFUN01'
+                   CANCEL 'COBFUN01'
+               WHEN '2'
+                   CALL 'COBFUN02'
+                   CANCEL 'COBFUN02'
+               WHEN '3'
+                   CALL 'COBFUN04'
+                   CANCEL 'COBFUN04'
+               WHEN '4'
+                   CALL 'COBFUN03'
+                   CANCEL 'COBFUN03'
+               WHEN '5'
+                   CALL 'COBFUN05'
+                   CANCEL 'COBFUN05'
+               WHEN '0'
+                   MOVE 'S' TO WK-SAIR-SW
+               WHEN OTHER
+                   DISPLAY 'OPCAO ' WK-OPCAO-ACCEPT ' INVALIDA'
+           END-EVALUATE.
+      *
+       210-EXIBE-MENU.
+           DISPLAY ' '.
+           DISPLAY '========================================'.
+           DISPLAY '   SISTEMA DE FUNCIONARIOS - MENU        '.
+           DISPLAY '========================================'.
+           DISPLAY ' 1 - CONSULTAR UM FUNCIONARIO'.
+           DISPLAY ' 2 - LISTAR FUNCIONARIOS'.
+           DISPLAY ' 3 - MANUTENCAO DE FUNCIONARIOS (LOTE)'.
+           DISPLAY ' 4 - LISTAR DEPARTAMENTOS'.
+           DISPLAY ' 5 - MANUTENCAO DE DEPARTAMENTOS'.
+           DISPLAY ' 0 - SAIR'.
+           DISPLAY '========================================'.
+           DISPLAY 'INFORME A OPCAO DESEJADA:'.
+      ******************************************************************
+       END PROGRAM COBFUN09.
